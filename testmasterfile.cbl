@@ -29,9 +29,41 @@
        01 WS-INDEX        PIC 9(3) VALUE 0.
        01 WS-IND-FROM     PIC ZZ9.
        01 WS-SALA-FROM    PIC ZZ,ZZZ,ZZ9.99.
+       01 WS-RUN-MODE     PIC X VALUE 'D'.
+
+      *  Department subtotal table for the control-break report.
+      *  EMPLOYEE-MASTER-FILE is keyed/read in EMP-ID order, not
+      *  department order, so subtotals are accumulated into this
+      *  table as the file is scanned once rather than relying on
+      *  the read order to group departments together.
+       01 WS-DEPT-TABLE.
+           05 WS-DEPT-ENTRY OCCURS 30 TIMES.
+               10 WS-DEPT-NAME   PIC X(10).
+               10 WS-DEPT-COUNT  PIC 9(5) VALUE 0.
+               10 WS-DEPT-TOTAL  PIC 9(9)V99 VALUE 0.
+       01 WS-DEPT-ENTRIES  PIC 9(3) VALUE 0.
+       01 WS-DEPT-IDX      PIC 9(3) VALUE 0.
+       01 WS-DEPT-SUB      PIC 9(3) VALUE 0.
+       01 WS-DEPT-MATCH    PIC X VALUE 'N'.
+       01 WS-DEPT-COUNT-FROM PIC ZZ,ZZ9.
+       01 WS-DEPT-TOTAL-FROM PIC ZZ,ZZZ,ZZ9.99.
+       01 WS-GRAND-TOTAL   PIC 9(9)V99 VALUE 0.
+       01 WS-GRAND-TOTAL-FROM PIC ZZZ,ZZZ,ZZ9.99.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           DISPLAY "ENTER MODE - (D)ISPLAY OR (R)EPORT : "
+           ACCEPT WS-RUN-MODE
+
+           IF WS-RUN-MODE = 'R' OR WS-RUN-MODE = 'r'
+               PERFORM DEPARTMENT-SUMMARY-REPORT
+           ELSE
+               PERFORM DISPLAY-ALL-EMPLOYEES
+           END-IF
+
+           STOP RUN.
+
+       DISPLAY-ALL-EMPLOYEES.
            OPEN INPUT EMPLOYEE-MASTER-FILE.
            MOVE 'N' TO WS-EOF-FLAG.
            MOVE 0 TO WS-INDEX.
@@ -62,5 +94,80 @@
            DISPLAY "===================================================".
 
            CLOSE EMPLOYEE-MASTER-FILE.
-           STOP RUN.
+
+      *  Control-break report: one pass over EMPLOYEE-MASTER-FILE,
+      *  rolling each record's salary into its department's slot in
+      *  WS-DEPT-TABLE, then printing the per-department subtotals
+      *  and a grand total once the file has been fully read.
+       DEPARTMENT-SUMMARY-REPORT.
+           OPEN INPUT EMPLOYEE-MASTER-FILE.
+           MOVE 'N' TO WS-EOF-FLAG.
+           MOVE 0 TO WS-DEPT-ENTRIES.
+           MOVE 0 TO WS-GRAND-TOTAL.
+
+           DISPLAY "===================================================".
+           DISPLAY "    DEPARTMENT SALARY SUMMARY                      ".
+           DISPLAY "===================================================".
+
+           PERFORM UNTIL WS-EOF-FLAG = 'Y'
+               READ EMPLOYEE-MASTER-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       PERFORM ROLL-UP-DEPARTMENT-SALARY
+               END-READ
+           END-PERFORM.
+           CLOSE EMPLOYEE-MASTER-FILE.
+
+           DISPLAY " ".
+           PERFORM PRINT-DEPARTMENT-SUBTOTAL
+               VARYING WS-DEPT-IDX FROM 1 BY 1
+               UNTIL WS-DEPT-IDX > WS-DEPT-ENTRIES.
+
+           MOVE WS-GRAND-TOTAL TO WS-GRAND-TOTAL-FROM
+           DISPLAY " ".
+           DISPLAY "===================================================".
+           DISPLAY "GRAND TOTAL SALARY: " WS-GRAND-TOTAL-FROM.
+           DISPLAY "===================================================".
+
+      *  Find (or create) this record's department slot, then add
+      *  its headcount and salary into that slot and the grand total.
+       ROLL-UP-DEPARTMENT-SALARY.
+           PERFORM FIND-DEPARTMENT-SLOT
+           ADD 1 TO WS-DEPT-COUNT(WS-DEPT-IDX)
+           ADD EMP-SALARY TO WS-DEPT-TOTAL(WS-DEPT-IDX)
+           ADD EMP-SALARY TO WS-GRAND-TOTAL.
+
+      *  Locate EMP-DEPART in WS-DEPT-TABLE, adding a new slot the
+      *  first time a department is seen. WS-DEPT-IDX comes back
+      *  pointing at the matching (or newly added) slot.
+       FIND-DEPARTMENT-SLOT.
+           MOVE 'N' TO WS-DEPT-MATCH
+           PERFORM SEARCH-DEPARTMENT-SLOT
+               VARYING WS-DEPT-SUB FROM 1 BY 1
+               UNTIL WS-DEPT-SUB > WS-DEPT-ENTRIES
+           IF WS-DEPT-MATCH = 'N'
+               IF WS-DEPT-ENTRIES >= 30
+                   DISPLAY "ERROR: MORE THAN 30 DEPARTMENTS FOUND - "
+                       "REPORT CANNOT CONTINUE"
+                   CLOSE EMPLOYEE-MASTER-FILE
+                   STOP RUN
+               END-IF
+               ADD 1 TO WS-DEPT-ENTRIES
+               MOVE WS-DEPT-ENTRIES TO WS-DEPT-IDX
+               MOVE EMP-DEPART TO WS-DEPT-NAME(WS-DEPT-IDX)
+           END-IF.
+
+       SEARCH-DEPARTMENT-SLOT.
+           IF WS-DEPT-NAME(WS-DEPT-SUB) = EMP-DEPART
+               MOVE 'Y' TO WS-DEPT-MATCH
+               MOVE WS-DEPT-SUB TO WS-DEPT-IDX
+           END-IF.
+
+       PRINT-DEPARTMENT-SUBTOTAL.
+           MOVE WS-DEPT-COUNT(WS-DEPT-IDX) TO WS-DEPT-COUNT-FROM
+           MOVE WS-DEPT-TOTAL(WS-DEPT-IDX) TO WS-DEPT-TOTAL-FROM
+           DISPLAY "DEPARTMENT: " WS-DEPT-NAME(WS-DEPT-IDX)
+               "   HEADCOUNT: " WS-DEPT-COUNT-FROM
+               "   SUBTOTAL: " WS-DEPT-TOTAL-FROM.
        END PROGRAM TESTMASTERFILE.
