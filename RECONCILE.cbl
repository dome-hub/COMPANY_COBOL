@@ -0,0 +1,171 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:     Nightly self-check: prove TRANSLOG-FILE explains
+      *              the balance sitting in ACCOUNT-FILE for each
+      *              account that had activity today.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCILE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE ASSIGN TO "ACCOUNT.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ACCOUNT-NO.
+           SELECT TRANSLOG-FILE ASSIGN TO "TRANSLOG.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-FILE.
+       01  ACCOUNT-RECORD.
+           05 ACCOUNT-NO             PIC X(10).
+           05 PIN                    PIC X(4).
+           05 ACCOUNT-NAME           PIC X(20).
+           05 BALANCE                PIC 9(8)V99.
+           05 ACCOUNT-FAILED-LOGINS  PIC 9(1).
+           05 ACCOUNT-LOCKED         PIC X(1).
+           05 MIN-BALANCE            PIC 9(8)V99.
+           05 CURRENCY-CODE          PIC X(3).
+
+       FD  TRANSLOG-FILE.
+       01  TRANSLOG-RECORD.
+           05 TRANSLOG-ACCOUNT-NO       PIC X(10).
+           05 TRANSLOG-DATE             PIC 9(8).
+           05 TRANSLOG-TIME             PIC 9(6).
+           05 TRANSLOG-TYPE             PIC X(1).
+           05 TRANSLOG-AMOUNT           PIC 9(8)V99.
+           05 TRANSLOG-BALANCE          PIC 9(8)V99.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-FLAG       PIC X VALUE 'N'.
+       01  WS-EOF2-FLAG      PIC X VALUE 'N'.
+
+       01  RECON-CURRENT-DATE-TIME.
+           05  RECON-CURRENT-DATE  PIC 9(8).
+           05  RECON-CURRENT-TIME  PIC 9(6).
+       01  WS-TODAY-DATE     PIC 9(8) VALUE 0.
+
+      *>  ยอดวันนี้ของบัญชีที่กำลังตรวจ (per-account fields)
+       01  WS-ENTRY-COUNT      PIC 9(6) VALUE 0.
+       01  WS-FIRST-SEEN       PIC X    VALUE 'N'.
+       01  WS-FIRST-TYPE       PIC X(1) VALUE SPACE.
+       01  WS-FIRST-AMOUNT     PIC 9(8)V99 VALUE 0.
+       01  WS-FIRST-BALANCE    PIC 9(8)V99 VALUE 0.
+       01  WS-LAST-LOG-BALANCE PIC 9(8)V99 VALUE 0.
+       01  WS-OPENING-BALANCE  PIC S9(8)V99 VALUE 0.
+       01  WS-CLOSING-BALANCE  PIC 9(8)V99 VALUE 0.
+
+      *>  ตัวนับสรุปผลรวม
+       01  WS-ACCOUNT-COUNT    PIC 9(6) VALUE 0.
+       01  WS-CHECKED-COUNT    PIC 9(6) VALUE 0.
+       01  WS-MISMATCH-COUNT   PIC 9(6) VALUE 0.
+
+       01  WS-OPENING-DISP     PIC ZZ,ZZZ,ZZZ.ZZ.
+       01  WS-CLOSING-DISP     PIC ZZ,ZZZ,ZZZ.ZZ.
+       01  WS-LASTLOG-DISP     PIC ZZ,ZZZ,ZZZ.ZZ.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "==============================================".
+           DISPLAY "   END-OF-DAY RECONCILIATION: TRANSLOG V ACCOUNT".
+           DISPLAY "==============================================".
+           PERFORM GET-TODAY-DATE
+
+           OPEN INPUT ACCOUNT-FILE
+           PERFORM UNTIL WS-EOF-FLAG = 'Y'
+               READ ACCOUNT-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       ADD 1 TO WS-ACCOUNT-COUNT
+                       PERFORM RECONCILE-ACCOUNT
+               END-READ
+           END-PERFORM
+           CLOSE ACCOUNT-FILE
+
+           DISPLAY " ".
+           DISPLAY "==============================================".
+           DISPLAY "ACCOUNTS ON FILE       : " WS-ACCOUNT-COUNT.
+           DISPLAY "ACCOUNTS WITH ACTIVITY : " WS-CHECKED-COUNT.
+           DISPLAY "ACCOUNTS FLAGGED       : " WS-MISMATCH-COUNT.
+           DISPLAY "==============================================".
+
+           STOP RUN.
+
+       GET-TODAY-DATE.
+           MOVE FUNCTION CURRENT-DATE TO RECON-CURRENT-DATE-TIME
+           MOVE RECON-CURRENT-DATE TO WS-TODAY-DATE.
+
+      *>  ไล่ดู TRANSLOG-FILE ของบัญชีนี้เฉพาะวันนี้ หารายการแรก
+      *>  และล่าสุด แล้วเทียบยอด log ล่าสุดกับ BALANCE จริง
+       RECONCILE-ACCOUNT.
+           MOVE 0   TO WS-ENTRY-COUNT
+           MOVE 'N' TO WS-FIRST-SEEN
+           MOVE BALANCE TO WS-CLOSING-BALANCE
+
+           MOVE 'N' TO WS-EOF2-FLAG
+           OPEN INPUT TRANSLOG-FILE
+           PERFORM UNTIL WS-EOF2-FLAG = 'Y'
+               READ TRANSLOG-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF2-FLAG
+                   NOT AT END
+                       IF FUNCTION TRIM(TRANSLOG-ACCOUNT-NO) =
+                          FUNCTION TRIM(ACCOUNT-NO)
+                          AND TRANSLOG-DATE = WS-TODAY-DATE
+                          PERFORM RECORD-TRANSLOG-ENTRY
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE TRANSLOG-FILE
+
+           IF WS-ENTRY-COUNT = 0
+               DISPLAY ACCOUNT-NO " - NO ACTIVITY TODAY, SKIPPED"
+           ELSE
+               ADD 1 TO WS-CHECKED-COUNT
+               PERFORM COMPUTE-OPENING-BALANCE
+
+               MOVE WS-OPENING-BALANCE  TO WS-OPENING-DISP
+               MOVE WS-CLOSING-BALANCE  TO WS-CLOSING-DISP
+               MOVE WS-LAST-LOG-BALANCE TO WS-LASTLOG-DISP
+
+               IF WS-LAST-LOG-BALANCE = WS-CLOSING-BALANCE
+                   DISPLAY ACCOUNT-NO " OK    ENTRIES=" WS-ENTRY-COUNT
+                       " OPENING(APPROX)=" WS-OPENING-DISP
+                       " CLOSING=" WS-CLOSING-DISP
+               ELSE
+                   ADD 1 TO WS-MISMATCH-COUNT
+                   DISPLAY ACCOUNT-NO " ** MISMATCH ** ENTRIES="
+                       WS-ENTRY-COUNT
+                   DISPLAY "    LAST LOGGED BALANCE : " WS-LASTLOG-DISP
+                   DISPLAY "    LIVE ACCOUNT BALANCE: " WS-CLOSING-DISP
+               END-IF
+           END-IF.
+
+       RECORD-TRANSLOG-ENTRY.
+           ADD 1 TO WS-ENTRY-COUNT
+           IF WS-FIRST-SEEN = 'N'
+               MOVE 'Y' TO WS-FIRST-SEEN
+               MOVE TRANSLOG-TYPE    TO WS-FIRST-TYPE
+               MOVE TRANSLOG-AMOUNT  TO WS-FIRST-AMOUNT
+               MOVE TRANSLOG-BALANCE TO WS-FIRST-BALANCE
+           END-IF
+           MOVE TRANSLOG-BALANCE TO WS-LAST-LOG-BALANCE.
+
+      *>  ยอดเปิดบัญชี (ประมาณ) จากรายการแรกของวัน: ย้อนรายการ
+      *>  แรกกลับไปก่อนทำรายการนั้น (W บวกคืน, D/T/I หักคืน).
+      *>  TRANSLOG-TYPE 'T' ไม่บอกทิศทางโอนเข้า/ออก จึงเป็นค่า
+      *>  ประมาณสำหรับฝั่งโอน ไม่ใช่ค่าที่แน่นอน
+       COMPUTE-OPENING-BALANCE.
+           EVALUATE WS-FIRST-TYPE
+               WHEN 'W'
+                   COMPUTE WS-OPENING-BALANCE =
+                       WS-FIRST-BALANCE + WS-FIRST-AMOUNT
+               WHEN OTHER
+                   COMPUTE WS-OPENING-BALANCE =
+                       WS-FIRST-BALANCE - WS-FIRST-AMOUNT
+           END-EVALUATE.
+       END PROGRAM RECONCILE.
