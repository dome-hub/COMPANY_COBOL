@@ -10,51 +10,207 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT ACCOUNT-FILE ASSIGN TO "ACCOUNT.dat"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ACCOUNT-NO.
            SELECT ACCOUNT-FILE-NEW ASSIGN TO "ACCOUNTS_NEW.dat"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TRANSLOG-FILE ASSIGN TO "TRANSLOG.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO "INTEREST.ckp"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD  ACCOUNT-FILE.
        01  ACCOUNT-RECORD.
-           05 ACCOUNT-NO       PIC X(10).
-           05 PIN              PIC X(4).
-           05 ACCOUNT-NAME     PIC X(20).
-           05 BALANCE          PIC 9(8)V99.
+           05 ACCOUNT-NO             PIC X(10).
+           05 PIN                    PIC X(4).
+           05 ACCOUNT-NAME           PIC X(20).
+           05 BALANCE                PIC 9(8)V99.
+           05 ACCOUNT-FAILED-LOGINS  PIC 9(1).
+           05 ACCOUNT-LOCKED         PIC X(1).
+           05 MIN-BALANCE            PIC 9(8)V99.
+           05 CURRENCY-CODE          PIC X(3).
 
        FD  ACCOUNT-FILE-NEW.
        01  ACCOUNT-RECORD-NEW.
-           05 ACCOUNT-NO-NEW       PIC X(10).
-           05 PIN-NEW              PIC X(4).
-           05 ACCOUNT-NAME-NEW    PIC X(20).
-           05 BALANCE-NEW          PIC 9(8)V99.
+           05 ACCOUNT-NO-NEW           PIC X(10).
+           05 PIN-NEW                  PIC X(4).
+           05 ACCOUNT-NAME-NEW         PIC X(20).
+           05 BALANCE-NEW              PIC 9(8)V99.
+           05 ACCOUNT-FAILED-LOGINS-NEW PIC 9(1).
+           05 ACCOUNT-LOCKED-NEW        PIC X(1).
+           05 MIN-BALANCE-NEW           PIC 9(8)V99.
+           05 CURRENCY-CODE-NEW         PIC X(3).
+
+       FD  TRANSLOG-FILE.
+       01  TRANSLOG-RECORD.
+           05 TRANSLOG-ACCOUNT-NO       PIC X(10).
+           05 TRANSLOG-DATE             PIC 9(8).
+           05 TRANSLOG-TIME             PIC 9(6).
+           05 TRANSLOG-TYPE             PIC X(1).
+           05 TRANSLOG-AMOUNT           PIC 9(8)V99.
+           05 TRANSLOG-BALANCE          PIC 9(8)V99.
+
+      *>  checkpoint ของ batch: ACCOUNT-NO ล่าสุดที่ทำสำเร็จ พร้อม
+      *>  ยอดสะสม เพื่อให้ restart ต่อจากจุดที่ค้างได้โดยไม่ต้องทำซ้ำ
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05 CHECKPOINT-ACCOUNT-NO  PIC X(10).
+           05 CHECKPOINT-PROCESSED   PIC 9(6).
+           05 CHECKPOINT-INTEREST    PIC 9(8)V99.
 
        WORKING-STORAGE SECTION.
        01  WS-EOF-FLAG      PIC X VALUE 'N'.
+       01  WS-OLD-BALANCE   PIC 9(8)V99 VALUE 0.
+       01  WS-INTEREST-AMT  PIC 9(8)V99 VALUE 0.
+
+      *>  checkpoint / restart และสรุปผลการรันดอกเบี้ย
+       01  WS-CHECKPOINT-FOUND    PIC X VALUE 'N'.
+       01  WS-ACCOUNTS-PROCESSED  PIC 9(6) VALUE 0.
+       01  WS-ACCOUNTS-SKIPPED    PIC 9(6) VALUE 0.
+       01  WS-TOTAL-INTEREST      PIC 9(8)V99 VALUE 0.
+       01  WS-TOTAL-INTEREST-DISP PIC ZZ,ZZZ,ZZZ.ZZ.
+
+      *>  อัตราดอกเบี้ยแบบขั้นบันไดตามยอด BALANCE ของบัญชี
+       01  WS-INTEREST-RATE PIC 9V9(4) VALUE 0.
+       01  WS-TIER-LOW      PIC 9(8)V99 VALUE 10000.00.
+       01  WS-TIER-HIGH     PIC 9(8)V99 VALUE 100000.00.
+       01  WS-RATE-TIER1    PIC 9V9(4) VALUE 1.0150.
+       01  WS-RATE-TIER2    PIC 9V9(4) VALUE 1.0200.
+       01  WS-RATE-TIER3    PIC 9V9(4) VALUE 1.0250.
+
+       01  TRANSLOG-CURRENT-DATE-TIME.
+           05  TRANSLOG-CURRENT-DATE  PIC 9(8).
+           05  TRANSLOG-CURRENT-TIME  PIC 9(6).
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
             DISPLAY "CALCULATING INTEREST ..."
+            PERFORM READ-CHECKPOINT
+
+            OPEN I-O ACCOUNT-FILE
 
-            OPEN INPUT ACCOUNT-FILE
-            OPEN OUTPUT ACCOUNT-FILE-NEW
+            IF WS-CHECKPOINT-FOUND = 'Y'
+                DISPLAY "RESUMING AFTER ACCOUNT-NO: "
+                    CHECKPOINT-ACCOUNT-NO
+      *>         EXTEND เพื่อไม่ให้ ACCOUNTS_NEW.dat ของรันก่อนหน้า
+      *>         ที่ยังไม่จบถูกทับหาย
+                OPEN EXTEND ACCOUNT-FILE-NEW
+                MOVE CHECKPOINT-ACCOUNT-NO TO ACCOUNT-NO
+                START ACCOUNT-FILE KEY IS GREATER THAN ACCOUNT-NO
+                    INVALID KEY
+                        MOVE 'Y' TO WS-EOF-FLAG
+                END-START
+            ELSE
+                OPEN OUTPUT ACCOUNT-FILE-NEW
+            END-IF
 
             PERFORM UNTIL WS-EOF-FLAG = 'Y'
-               READ ACCOUNT-FILE
+               READ ACCOUNT-FILE NEXT RECORD
                    AT END
                        MOVE 'Y' TO WS-EOF-FLAG
                    NOT AT END
-                   MOVE ACCOUNT-NO TO ACCOUNT-NO-NEW
-                   MOVE PIN TO PIN-NEW
-                   MOVE ACCOUNT-NAME TO ACCOUNT-NAME-NEW
-                   COMPUTE BALANCE-NEW = BALANCE *1.015
-                   WRITE ACCOUNT-RECORD-NEW
+                       PERFORM PROCESS-ACCOUNT-INTEREST
                END-READ
             END-PERFORM
 
             CLOSE ACCOUNT-FILE
             CLOSE ACCOUNT-FILE-NEW
+            PERFORM CLEAR-CHECKPOINT
 
+            MOVE WS-TOTAL-INTEREST TO WS-TOTAL-INTEREST-DISP
             DISPLAY "CALCULATING COMPLETE "
+            DISPLAY "=============================================="
+            DISPLAY "ACCOUNTS PROCESSED   : " WS-ACCOUNTS-PROCESSED
+            DISPLAY "SKIPPED (PRIOR RUN)  : " WS-ACCOUNTS-SKIPPED
+            DISPLAY "TOTAL INTEREST PAID  : " WS-TOTAL-INTEREST-DISP
+            DISPLAY "==============================================".
 
             STOP RUN.
+
+      *>  คำนวณและผ่อนดอกเบี้ยให้บัญชีหนึ่งบัญชี แล้ว checkpoint ไว้
+       PROCESS-ACCOUNT-INTEREST.
+           MOVE BALANCE TO WS-OLD-BALANCE
+           MOVE ACCOUNT-NO TO ACCOUNT-NO-NEW
+           MOVE PIN TO PIN-NEW
+           MOVE ACCOUNT-NAME TO ACCOUNT-NAME-NEW
+           MOVE ACCOUNT-FAILED-LOGINS
+               TO ACCOUNT-FAILED-LOGINS-NEW
+           MOVE ACCOUNT-LOCKED TO ACCOUNT-LOCKED-NEW
+           MOVE MIN-BALANCE TO MIN-BALANCE-NEW
+           MOVE CURRENCY-CODE TO CURRENCY-CODE-NEW
+           PERFORM LOOKUP-INTEREST-RATE
+           COMPUTE BALANCE-NEW = BALANCE * WS-INTEREST-RATE
+           WRITE ACCOUNT-RECORD-NEW
+
+      *>     checkpoint ACCOUNT-NO นี้ก่อน REWRITE ยอดจริง เพื่อไม่ให้
+      *>     มีช่องที่ยอดถูกบวกดอกเบี้ยไปแล้วแต่ checkpoint ยังไม่ขยับ
+      *>     (ซึ่งจะทำให้ restart มาคำนวณดอกเบี้ยซ้ำทับยอดที่บวกไปแล้ว)
+           COMPUTE WS-INTEREST-AMT =
+               BALANCE-NEW - WS-OLD-BALANCE
+           ADD 1 TO WS-ACCOUNTS-PROCESSED
+           ADD WS-INTEREST-AMT TO WS-TOTAL-INTEREST
+           PERFORM SAVE-CHECKPOINT
+
+      *>     โอนยอดที่คำนวณได้กลับเข้าบัญชีจริง
+           MOVE BALANCE-NEW TO BALANCE
+           REWRITE ACCOUNT-RECORD
+           PERFORM WRITE-INTEREST-TRANSLOG.
+
+      *>  อ่าน checkpoint ของรันก่อนหน้า (ถ้ามี) เพื่อ restart ต่อ
+       READ-CHECKPOINT.
+           MOVE 'N' TO WS-CHECKPOINT-FOUND
+           OPEN INPUT CHECKPOINT-FILE
+           READ CHECKPOINT-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE 'Y' TO WS-CHECKPOINT-FOUND
+                   MOVE CHECKPOINT-PROCESSED TO WS-ACCOUNTS-SKIPPED
+                   MOVE CHECKPOINT-PROCESSED TO WS-ACCOUNTS-PROCESSED
+                   MOVE CHECKPOINT-INTEREST TO WS-TOTAL-INTEREST
+           END-READ
+           CLOSE CHECKPOINT-FILE.
+
+      *>  เขียน checkpoint ทับของเดิมหลังทำบัญชีล่าสุดสำเร็จ
+       SAVE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+               MOVE ACCOUNT-NO TO CHECKPOINT-ACCOUNT-NO
+               MOVE WS-ACCOUNTS-PROCESSED TO CHECKPOINT-PROCESSED
+               MOVE WS-TOTAL-INTEREST TO CHECKPOINT-INTEREST
+               WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+      *>  ลบ checkpoint เมื่อรันจบครบไฟล์แล้ว เพื่อให้รันครั้งถัดไป
+      *>  เริ่มใหม่ตั้งแต่ต้น
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+
+      *>  เลือกอัตราดอกเบี้ยตามช่วงยอด BALANCE ของบัญชี (ขั้นบันได)
+       LOOKUP-INTEREST-RATE.
+           EVALUATE TRUE
+               WHEN BALANCE < WS-TIER-LOW
+                   MOVE WS-RATE-TIER1 TO WS-INTEREST-RATE
+               WHEN BALANCE < WS-TIER-HIGH
+                   MOVE WS-RATE-TIER2 TO WS-INTEREST-RATE
+               WHEN OTHER
+                   MOVE WS-RATE-TIER3 TO WS-INTEREST-RATE
+           END-EVALUATE.
+
+      *>  บันทึกดอกเบี้ยที่นำเข้าบัญชีลง TRANSLOG-FILE (ชนิด 'I')
+      *>  เพื่อให้ mini-statement และรายงาน reconciliation มองเห็น
+       WRITE-INTEREST-TRANSLOG.
+           MOVE FUNCTION CURRENT-DATE TO TRANSLOG-CURRENT-DATE-TIME
+
+           OPEN EXTEND TRANSLOG-FILE
+               MOVE ACCOUNT-NO TO TRANSLOG-ACCOUNT-NO
+               MOVE TRANSLOG-CURRENT-DATE TO TRANSLOG-DATE
+               MOVE TRANSLOG-CURRENT-TIME TO TRANSLOG-TIME
+               MOVE 'I' TO TRANSLOG-TYPE
+               MOVE WS-INTEREST-AMT TO TRANSLOG-AMOUNT
+               MOVE BALANCE-NEW TO TRANSLOG-BALANCE
+               WRITE TRANSLOG-RECORD
+           CLOSE TRANSLOG-FILE.
        END PROGRAM YOUR-PROGRAM-NAME.
