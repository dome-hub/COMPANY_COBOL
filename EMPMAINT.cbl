@@ -0,0 +1,134 @@
+******************************************************************
+      * Author:      Employee Master Maintenance
+      * Date:        2026
+      * Purpose:     Add, update, and delete EMPLOYEE-MASTER-FILE
+      *              records by EMP-ID using RANDOM access, so the
+      *              file no longer has to be edited outside of a
+      *              COBOL program.
+      * Tectonics:   cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPMAINT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER-FILE ASSIGN TO "EMPLOYEE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS EMP-ID.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPLOYEE-MASTER-FILE.
+       01 EMPLOYEE-MASTER-FILE-RECORD.
+           05 EMP-ID      PIC 9(5).
+           05 EMP-NAME    PIC X(30).
+           05 EMP-DEPART  PIC X(10).
+           05 EMP-SALARY  PIC 9(7)V99.
+
+       WORKING-STORAGE SECTION.
+       01 WS-CHOICE       PIC X VALUE SPACE.
+       01 WS-FOUND        PIC X VALUE 'N'.
+       01 WS-SALARY-FROM  PIC ZZ,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN I-O EMPLOYEE-MASTER-FILE.
+
+           DISPLAY "===================================================".
+           DISPLAY "      EMPLOYEE MASTER MAINTENANCE                  ".
+           DISPLAY "===================================================".
+           DISPLAY "A - ADD NEW EMPLOYEE".
+           DISPLAY "U - UPDATE EXISTING EMPLOYEE".
+           DISPLAY "D - DELETE EMPLOYEE".
+           DISPLAY "ENTER CHOICE : "
+           ACCEPT WS-CHOICE.
+
+           EVALUATE WS-CHOICE
+               WHEN 'A' WHEN 'a'
+                   PERFORM ADD-EMPLOYEE
+               WHEN 'U' WHEN 'u'
+                   PERFORM UPDATE-EMPLOYEE
+               WHEN 'D' WHEN 'd'
+                   PERFORM DELETE-EMPLOYEE
+               WHEN OTHER
+                   DISPLAY "INVALID CHOICE"
+           END-EVALUATE.
+
+           CLOSE EMPLOYEE-MASTER-FILE.
+           STOP RUN.
+
+      *  New hire: WRITE a brand-new EMP-ID record. INVALID KEY means
+      *  an employee already exists under that EMP-ID.
+       ADD-EMPLOYEE.
+           DISPLAY "ENTER NEW EMPLOYEE ID : "
+           ACCEPT EMP-ID.
+           DISPLAY "ENTER EMPLOYEE NAME : "
+           ACCEPT EMP-NAME.
+           DISPLAY "ENTER DEPARTMENT : "
+           ACCEPT EMP-DEPART.
+           DISPLAY "ENTER SALARY : "
+           ACCEPT EMP-SALARY.
+
+           WRITE EMPLOYEE-MASTER-FILE-RECORD
+               INVALID KEY
+                   DISPLAY "EMPLOYEE ID ALREADY EXISTS"
+               NOT INVALID KEY
+                   DISPLAY "EMPLOYEE ADDED"
+           END-WRITE.
+
+      *  Correction: READ the existing record by EMP-ID, let the
+      *  operator change name/department/salary, then REWRITE.
+       UPDATE-EMPLOYEE.
+           DISPLAY "ENTER EMPLOYEE ID TO UPDATE : "
+           ACCEPT EMP-ID.
+           MOVE 'N' TO WS-FOUND
+           READ EMPLOYEE-MASTER-FILE
+               INVALID KEY
+                   DISPLAY "EMPLOYEE ID NOT FOUND"
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-FOUND
+           END-READ
+
+           IF WS-FOUND = 'Y'
+               MOVE EMP-SALARY TO WS-SALARY-FROM
+               DISPLAY "CURRENT NAME      : " EMP-NAME
+               DISPLAY "CURRENT DEPARTMENT: " EMP-DEPART
+               DISPLAY "CURRENT SALARY    : " WS-SALARY-FROM
+               DISPLAY "ENTER NEW NAME : "
+               ACCEPT EMP-NAME
+               DISPLAY "ENTER NEW DEPARTMENT : "
+               ACCEPT EMP-DEPART
+               DISPLAY "ENTER NEW SALARY : "
+               ACCEPT EMP-SALARY
+
+               REWRITE EMPLOYEE-MASTER-FILE-RECORD
+                   INVALID KEY
+                       DISPLAY "UPDATE FAILED"
+                   NOT INVALID KEY
+                       DISPLAY "EMPLOYEE UPDATED"
+               END-REWRITE
+           END-IF.
+
+      *  Termination: DELETE the record for the entered EMP-ID.
+       DELETE-EMPLOYEE.
+           DISPLAY "ENTER EMPLOYEE ID TO DELETE : "
+           ACCEPT EMP-ID.
+           MOVE 'N' TO WS-FOUND
+           READ EMPLOYEE-MASTER-FILE
+               INVALID KEY
+                   DISPLAY "EMPLOYEE ID NOT FOUND"
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-FOUND
+           END-READ
+
+           IF WS-FOUND = 'Y'
+               DELETE EMPLOYEE-MASTER-FILE RECORD
+                   INVALID KEY
+                       DISPLAY "DELETE FAILED"
+                   NOT INVALID KEY
+                       DISPLAY "EMPLOYEE DELETED"
+               END-DELETE
+           END-IF.
+       END PROGRAM EMPMAINT.
