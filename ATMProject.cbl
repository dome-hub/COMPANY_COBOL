@@ -10,26 +10,25 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT ACCOUNT-FILE ASSIGN TO "ACCOUNT.dat"
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT ACCOUNT-TMP ASSIGN TO "accountTMP.dat"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCOUNT-NO.
            SELECT TRANSLOG-FILE ASSIGN TO "TRANSLOG.dat"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RECEIPT-FILE ASSIGN TO "RECEIPT.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD  ACCOUNT-FILE.
        01  ACCOUNT-RECORD.
-           05 ACCOUNT-NO       PIC X(10).
-           05 PIN              PIC X(4).
-           05 ACCOUNT-NAME     PIC X(20).
-           05 BALANCE          PIC 9(8)V99.
-
-       FD  ACCOUNT-TMP.
-       01  ACCOUNT-TMP-RECORD.
-           05 TEMP-ACCOUNT-NO       PIC X(10).
-           05 TEMP-PIN              PIC X(4).
-           05 TEMP-ACCOUNT-NAME     PIC X(20).
-           05 TEMP-BALANCE          PIC 9(8)V99.
+           05 ACCOUNT-NO             PIC X(10).
+           05 PIN                    PIC X(4).
+           05 ACCOUNT-NAME           PIC X(20).
+           05 BALANCE                PIC 9(8)V99.
+           05 ACCOUNT-FAILED-LOGINS  PIC 9(1).
+           05 ACCOUNT-LOCKED         PIC X(1).
+           05 MIN-BALANCE            PIC 9(8)V99.
+           05 CURRENCY-CODE          PIC X(3).
 
        FD  TRANSLOG-FILE.
        01  TRANSLOG-RECORD.
@@ -37,17 +36,56 @@
            05 TRANSLOG-DATE             PIC 9(8).
            05 TRANSLOG-TIME             PIC 9(6).
            05 TRANSLOG-TYPE             PIC X(1).
+           05 TRANSLOG-AMOUNT           PIC 9(8)V99.
            05 TRANSLOG-BALANCE          PIC 9(8)V99.
 
+       FD  RECEIPT-FILE.
+       01  RECEIPT-RECORD.
+           05 RECEIPT-ACCOUNT-NO       PIC X(10).
+           05 RECEIPT-DATE             PIC 9(8).
+           05 RECEIPT-TIME             PIC 9(6).
+           05 RECEIPT-TYPE             PIC X(1).
+           05 RECEIPT-AMOUNT           PIC 9(8)V99.
+           05 RECEIPT-BALANCE          PIC 9(8)V99.
+
        WORKING-STORAGE SECTION.
        01  WS-EOF-FLAG      PIC X VALUE 'N'.
        01  WS-EOF2-FLAG     PIC X VALUE 'N'.
+       01  WS-EOF3-FLAG     PIC X VALUE 'N'.
        01  WS-FOUND-FLAG    PIC X VALUE 'N'.
        01  WS-TYPE          PIC X(1).
 
+      *>  ล็อคบัญชีเมื่อใส่ PIN ผิดซ้ำ
+       01  WS-MAX-FAILED-LOGINS PIC 9(1) VALUE 3.
+       01  WS-ACCT-FOUND-FLAG   PIC X VALUE 'N'.
+       01  WS-ACCT-LOCKED-FLAG  PIC X VALUE 'N'.
+       01  WS-NEW-FAILED-LOGINS PIC 9(1) VALUE 0.
+       01  WS-NEW-LOCKED        PIC X(1) VALUE 'N'.
+
+      *>  รายการเดินบัญชีย่อ (mini statement)
+       01  WS-MS-TOTAL          PIC 9(6) VALUE 0.
+       01  WS-MS-SKIP           PIC S9(6) VALUE 0.
+       01  WS-MS-SEEN           PIC 9(6) VALUE 0.
+       01  WS-MS-BALANCE-DISP   PIC ZZ,ZZZ,ZZZ.ZZ.
+
+      *>  รายการกดเงินต่อวัน (daily withdrawal cap)
+       01  WS-TODAY-DATE             PIC 9(8) VALUE 0.
+       01  WS-DAILY-WITHDRAW-LIMIT   PIC 9(8)V99 VALUE 20000.00.
+       01  WS-DAILY-WITHDRAWN-TOTAL  PIC 9(8)V99 VALUE 0.
+       01  WS-DAILY-PROJECTED-TOTAL  PIC 9(8)V99 VALUE 0.
+
+      *>  ยอดเงินขั้นต่ำที่ต้องเหลือในบัญชี (minimum balance)
+       01  WS-PROJECTED-BALANCE      PIC S9(8)V99 VALUE 0.
+
        01  WS-CHOICE        PIC X(1).
 
        01  WS-NEW-BALANCE   PIC 9(8)V99 VALUE 0.
+       01  WS-NEW-PIN       PIC X(4)    VALUE SPACE.
+
+      *>  เปลี่ยนรหัส PIN
+       01  WS-CURRENT-PIN-ENTRY  PIC X(4) VALUE SPACE.
+       01  WS-NEW-PIN-ENTRY      PIC X(4) VALUE SPACE.
+       01  WS-CONFIRM-PIN-ENTRY  PIC X(4) VALUE SPACE.
        01  ACCOUNT-DATA.
            05 ACCOUNT-NUMBER  PIC X(11).
            05 ACCOUNT-PIN     PIC X(5).
@@ -68,9 +106,16 @@
            05  TRANSLOG-CURRENT-TIME   PIC 9(6).
        01  TRANSLOG-BANK-DATE           PIC X(14).
 
+      *>  ใบบันทึกรายการ (receipt audit file)
+       01  WS-RECEIPT-AMOUNT            PIC 9(8)V99 VALUE 0.
+       01  RECEIPT-CURRENT-DATE-TIME.
+           05  RECEIPT-CURRENT-DATE     PIC 9(8).
+           05  RECEIPT-CURRENT-TIME     PIC 9(6).
+
       *>  deposit บัญชีคนอื่น
        01  WS-TARGET-ACCNO   PIC X(10).
        01  WS-TARGET-FOUND   PIC X VALUE 'N'.
+       01  WS-TARGET-NAME    PIC X(20).
        01  TARGET-CURR-BAL   PIC 9(8)V99 VALUE 0.
        01  TARGET-BALANCE    PIC 9(8)V99 VALUE 0.
        01  WS-SAVED-ACCNO    PIC X(11).
@@ -78,12 +123,15 @@
        01  WS-SAVED-ACCNO-FILE PIC X(10).
        01  WS-SAVED-NAME       PIC X(20).
        01  WS-SAVED-PIN        PIC X(4).
+       01  WS-SAVED-CURRENCY   PIC X(3).
 
        01  WS-AMOUNT       PIC 9(8)V99 VALUE 0.
        01  WS-AMOUNT-DISP  PIC ZZ,ZZZ,ZZZ.ZZ.
        01  WS-ANSWER            PIC X(1)     VALUE SPACE.
        01  ANSWER-RECEIPT      PIC X(1).
        01  WS-RECEIVER-NO PIC X(11).
+       01  WS-RECEIVER-NAME PIC X(20).
+       01  WS-RECEIVER-NEW-BALANCE PIC 9(8)V99 VALUE 0.
        01  ANS             PIC A(1).
        01  CURRENT-ACCOUNT.
            05 CURRENT-ACCOUNT-NO    PIC X(10).
@@ -126,52 +174,70 @@
                DISPLAY "PIN must be exactly 4 digits!"
                GO TO LOGIN
             END-IF
+            MOVE 'N' TO WS-ACCT-FOUND-FLAG
+            MOVE 'N' TO WS-ACCT-LOCKED-FLAG
             OPEN INPUT ACCOUNT-FILE.
-            PERFORM UNTIL WS-EOF-FLAG = 'Y'
-               READ ACCOUNT-FILE
-                   AT END
-                       MOVE 'Y' TO WS-EOF-FLAG
-                   NOT AT END
-                       IF FUNCTION TRIM(ACCOUNT-NO) =
-                           FUNCTION TRIM(ACCOUNT-NUMBER)
-                       AND FUNCTION TRIM(PIN) =
-                           FUNCTION TRIM(ACCOUNT-PIN)
-                          THEN
-                             MOVE 'Y' TO WS-FOUND-FLAG
-                             MOVE 'Y' TO WS-EOF-FLAG
+            MOVE ACCOUNT-NUMBER TO ACCOUNT-NO
+            READ ACCOUNT-FILE
+                INVALID KEY
+                    CONTINUE
+                NOT INVALID KEY
+                    MOVE 'Y' TO WS-ACCT-FOUND-FLAG
+                    IF ACCOUNT-LOCKED = 'Y'
+                       MOVE 'Y' TO WS-ACCT-LOCKED-FLAG
+                    ELSE
+                       IF FUNCTION TRIM(PIN) =
+                          FUNCTION TRIM(ACCOUNT-PIN)
+                          MOVE 'Y' TO WS-FOUND-FLAG
                        END-IF
-               END-READ
-            END-PERFORM.
+                    END-IF
+            END-READ.
             CLOSE ACCOUNT-FILE.
 
+            IF WS-ACCT-LOCKED-FLAG = 'Y'
+                DISPLAY "THIS ACCOUNT IS LOCKED DUE TO TOO MANY"
+                DISPLAY "FAILED PIN ATTEMPTS. PLEASE SEE A TELLER."
+                MOVE 'N' TO WS-ACCT-LOCKED-FLAG
+                MOVE 'N' TO WS-EOF-FLAG
+                GO TO LOGIN
+            END-IF
+
             IF WS-FOUND-FLAG = 'Y'
+                PERFORM RESET-FAILED-LOGINS
                 DISPLAY "LOGIN SUCCESSFUL!"
                 DISPLAY "----------------------------------------"
                 DISPLAY "         WELCOME " ACCOUNT-NAME"        "
                 DISPLAY "----------------------------------------"
                 MOVE BALANCE TO DISPLAY-BALANCE
-                PERFORM MENU
+                PERFORM MAIN-MENU
             ELSE
+                IF WS-ACCT-FOUND-FLAG = 'Y'
+                   PERFORM RECORD-FAILED-LOGIN
+                END-IF
                 DISPLAY "INVALID ACCOUNT OR PIN."
                 MOVE 'N' TO WS-FOUND-FLAG
                 MOVE 'N' TO WS-EOF-FLAG
                 GO TO LOGIN
             END-IF.
-      *>  MENU
-       MENU.
+      *>  MAIN-MENU
+       MAIN-MENU.
             DISPLAY "PLEASE SELECT MENU"
             DISPLAY " 1. CHECK BALANCE".
             DISPLAY " 2. WITHDRAW "
             DISPLAY " 3. DEPOSIT"
             DISPLAY " 4. TRANSFER"
-            DISPLAY " 5. EXIT".
+            DISPLAY " 5. CHANGE PIN"
+            DISPLAY " 6. MINI STATEMENT"
+            DISPLAY " 7. EXIT".
             ACCEPT WS-CHOICE.
            EVALUATE WS-CHOICE
              WHEN 1  PERFORM CHECK-BALANCE
              WHEN 2  PERFORM WITHDRAW
              WHEN 3  PERFORM DEPOSIT
              WHEN 4  PERFORM TRANSFER
-             WHEN 5  PERFORM EXIT-PROGRAM
+             WHEN 5  PERFORM CHANGE-PIN
+             WHEN 6  PERFORM MINI-STATEMENT
+             WHEN 7  PERFORM EXIT-PROGRAM
              WHEN OTHER DISPLAY "Invalid choice "
              ",Press Enter To Try Again !"
            END-EVALUATE.
@@ -186,11 +252,12 @@
             DISPLAY "ACCOUNT NUMBER : "ACCOUNT-NO.
             DISPLAY SPACE.
             DISPLAY "----------------------------------------".
-            DISPLAY " Available Balance : " DISPLAY-BALANCE " Bath".
+            DISPLAY " Available Balance : " DISPLAY-BALANCE
+               " " FUNCTION TRIM(CURRENCY-CODE).
             DISPLAY "----------------------------------------".
       *>       DISPLAY " Available Balance : "
             PERFORM FORMAT-DATE-TIME.
-            PERFORM MENU.
+            PERFORM MAIN-MENU.
 
        FORMAT-DATE-TIME.
            MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-TIME
@@ -211,6 +278,68 @@
 
            DISPLAY "DATE & TIME : " BANK-DATE.
 
+      *>  แสดงรายการเดินบัญชีย่อ 10 รายการล่าสุดของบัญชีที่ล็อกอิน
+       MINI-STATEMENT.
+           DISPLAY "----------------------------------------".
+           DISPLAY "---------WELCOME " ACCOUNT-NAME "--------".
+           DISPLAY "-------------MINI STATEMENT-------------".
+
+           MOVE 0 TO WS-MS-TOTAL
+           MOVE 'N' TO WS-EOF3-FLAG
+           OPEN INPUT TRANSLOG-FILE
+           PERFORM UNTIL WS-EOF3-FLAG = 'Y'
+               READ TRANSLOG-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF3-FLAG
+                   NOT AT END
+                       IF FUNCTION TRIM(TRANSLOG-ACCOUNT-NO) =
+                          FUNCTION TRIM(ACCOUNT-NUMBER)
+                          ADD 1 TO WS-MS-TOTAL
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE TRANSLOG-FILE
+
+           IF WS-MS-TOTAL = 0
+               DISPLAY "NO TRANSACTION HISTORY FOUND."
+           ELSE
+               COMPUTE WS-MS-SKIP = WS-MS-TOTAL - 10
+               IF WS-MS-SKIP < 0
+                   MOVE 0 TO WS-MS-SKIP
+               END-IF
+
+               DISPLAY "DATE       TIME    TYPE   BALANCE"
+               MOVE 0 TO WS-MS-SEEN
+               MOVE 'N' TO WS-EOF3-FLAG
+               OPEN INPUT TRANSLOG-FILE
+               PERFORM UNTIL WS-EOF3-FLAG = 'Y'
+                   READ TRANSLOG-FILE
+                       AT END
+                           MOVE 'Y' TO WS-EOF3-FLAG
+                       NOT AT END
+                           IF FUNCTION TRIM(TRANSLOG-ACCOUNT-NO) =
+                              FUNCTION TRIM(ACCOUNT-NUMBER)
+                              ADD 1 TO WS-MS-SEEN
+                              IF WS-MS-SEEN > WS-MS-SKIP
+                                 PERFORM DISPLAY-MINI-STATEMENT-LINE
+                              END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE TRANSLOG-FILE
+           END-IF
+
+           DISPLAY "----------------------------------------"
+           PERFORM FORMAT-DATE-TIME
+           DISPLAY "PRESS ENTER TO RETURN MENU..."
+           ACCEPT DUMMY
+           PERFORM MAIN-MENU.
+
+       DISPLAY-MINI-STATEMENT-LINE.
+           MOVE TRANSLOG-BALANCE TO WS-MS-BALANCE-DISP
+           DISPLAY TRANSLOG-DATE " " TRANSLOG-TIME "  "
+                   TRANSLOG-TYPE "   " WS-MS-BALANCE-DISP.
+
        WITHDRAW.
            DISPLAY "----------------------------------------".
            DISPLAY "---------WELCOME " ACCOUNT-NAME"--------".
@@ -221,7 +350,7 @@
                DISPLAY "INVALID AMOUNT MUSE BE > 0 "
                DISPLAY "PRESS ENTER TO RETURN MENU..."
                ACCEPT DUMMY
-               PERFORM MENU
+               PERFORM MAIN-MENU
            END-IF
 
            IF WS-AMOUNT > BALANCE
@@ -230,8 +359,33 @@
                DISPLAY "CURRNE BALACNCE : " DISPLAY-BALANCE
                DISPLAY "PRESS ENTER TO RETURN MENU..."
                ACCEPT DUMMY
-               PERFORM MENU EXIT PARAGRAPH
+               PERFORM MAIN-MENU EXIT PARAGRAPH
+
+           END-IF
+
+           COMPUTE WS-PROJECTED-BALANCE = BALANCE - WS-AMOUNT
+           IF WS-PROJECTED-BALANCE < MIN-BALANCE
+               DISPLAY "WITHDRAWAL WOULD DROP BALANCE BELOW THE "
+               DISPLAY "ACCOUNT'S REQUIRED MINIMUM BALANCE "
+               MOVE MIN-BALANCE TO DISPLAY-BALANCE
+               DISPLAY "MINIMUM BALANCE REQUIRED : " DISPLAY-BALANCE
+               DISPLAY "PRESS ENTER TO RETURN MENU..."
+               ACCEPT DUMMY
+               PERFORM MAIN-MENU EXIT PARAGRAPH
+           END-IF
 
+           PERFORM CALC-DAILY-WITHDRAWN
+           COMPUTE WS-DAILY-PROJECTED-TOTAL =
+               WS-DAILY-WITHDRAWN-TOTAL + WS-AMOUNT
+           IF WS-DAILY-PROJECTED-TOTAL > WS-DAILY-WITHDRAW-LIMIT
+               DISPLAY "DAILY WITHDRAWAL LIMIT EXCEEDED "
+               DISPLAY "ALREADY WITHDRAWN TODAY : "
+                   WS-DAILY-WITHDRAWN-TOTAL
+               DISPLAY "DAILY LIMIT              : "
+                   WS-DAILY-WITHDRAW-LIMIT
+               DISPLAY "PRESS ENTER TO RETURN MENU..."
+               ACCEPT DUMMY
+               PERFORM MAIN-MENU EXIT PARAGRAPH
            END-IF
 
            MOVE WS-AMOUNT TO WS-AMOUNT-DISP.
@@ -241,7 +395,7 @@
                DISPLAY "CANCELLED WITHDRAW"
                DISPLAY "PRESS ENTER TO RETURN MENU..."
                ACCEPT DUMMY
-               PERFORM MENU EXIT PARAGRAPH
+               PERFORM MAIN-MENU EXIT PARAGRAPH
            END-IF
 
            SUBTRACT WS-AMOUNT FROM BALANCE
@@ -250,8 +404,10 @@
            MOVE WS-AMOUNT        TO WS-AMOUNT-DISP
            MOVE BALANCE          TO DISPLAY-BALANCE
            DISPLAY "----------------------------------------"
-           DISPLAY "WITHDRAWN             : " WS-AMOUNT-DISP  "Bath"
-           DISPLAY "REMANINING BALANCE    : " DISPLAY-BALANCE  "Bath"
+           DISPLAY "WITHDRAWN             : " WS-AMOUNT-DISP
+               " " FUNCTION TRIM(CURRENCY-CODE)
+           DISPLAY "REMANINING BALANCE    : " DISPLAY-BALANCE
+               " " FUNCTION TRIM(CURRENCY-CODE)
            DISPLAY "STATUS                : WITHDRAW SUCCESSFUL"
            PERFORM FORMAT-DATE-TIME
 
@@ -264,12 +420,12 @@
            DISPLAY "DO YOU WANT RECIEPT ? (Y/N)"
            ACCEPT ANSWER-RECEIPT
            IF ANSWER-RECEIPT = 'Y' AND ANSWER-RECEIPT NOT = 'y'
-                PERFORM PRINT-DEPOSIT-RECEIPT
+                PERFORM PRINT-WITHDRAW-RECEIPT
 
            END-IF.
            DISPLAY "PRESS ENTER TO RETURN MENU..."
            ACCEPT DUMMY
-           PERFORM MENU.
+           PERFORM MAIN-MENU.
 
        DEPOSIT.
            DISPLAY "----------------------------------------".
@@ -296,7 +452,7 @@
                DISPLAY "INVALID AMOUNT MUSE BE > 0 "
                DISPLAY "PRESS ENTER TO RETURN MENU..."
                ACCEPT DUMMY
-               PERFORM MENU
+               PERFORM MAIN-MENU
            END-IF
 
            MOVE WS-AMOUNT TO WS-AMOUNT-DISP.
@@ -307,15 +463,17 @@
                DISPLAY "CANCELLED DEPOSIT"
                DISPLAY "PRESS ENTER TO RETURN MENU..."
                ACCEPT DUMMY
-               PERFORM MENU EXIT PARAGRAPH
+               PERFORM MAIN-MENU EXIT PARAGRAPH
            END-IF
 
            ADD WS-AMOUNT TO BALANCE
            MOVE WS-AMOUNT        TO WS-AMOUNT-DISP
            MOVE BALANCE          TO DISPLAY-BALANCE
            DISPLAY "----------------------------------------"
-           DISPLAY "DEPOSITED        : " WS-AMOUNT-DISP "Bath"
-           DISPLAY "NEW BALANCE      : " DISPLAY-BALANCE "Bath"
+           DISPLAY "DEPOSITED        : " WS-AMOUNT-DISP
+               " " FUNCTION TRIM(CURRENCY-CODE)
+           DISPLAY "NEW BALANCE      : " DISPLAY-BALANCE
+               " " FUNCTION TRIM(CURRENCY-CODE)
 
            DISPLAY "STATUS           : DEPOSIT SUCCESSFUL"
            PERFORM FORMAT-DATE-TIME
@@ -333,12 +491,13 @@
            END-IF.
            DISPLAY "PRESS ENTER TO RETURN MENU..." WITH NO ADVANCING
            ACCEPT DUMMY
-           PERFORM MENU.
+           PERFORM MAIN-MENU.
 
        DEPOSIT-OTHERACCOUNT.
            MOVE ACCOUNT-NO     TO WS-SAVED-ACCNO-FILE
            MOVE ACCOUNT-NAME   TO WS-SAVED-NAME
            MOVE PIN            TO WS-SAVED-PIN
+           MOVE CURRENCY-CODE  TO WS-SAVED-CURRENCY
            MOVE BALANCE        TO WS-SAVED-BAL
            MOVE ACCOUNT-NUMBER TO WS-SAVED-ACCNO
 
@@ -348,7 +507,7 @@
                DISPLAY "ACCOUNT NUMBER must be exactly 10 digits!"
                DISPLAY "PRESS ENTER TO RETURN MENU..."
                ACCEPT DUMMY
-               PERFORM MENU
+               PERFORM MAIN-MENU
                EXIT PARAGRAPH
            END-IF
 
@@ -358,26 +517,21 @@
                DISPLAY "INVALID AMOUNT MUST BE > 0"
                ACCEPT DUMMY
                PERFORM RESTORE-LOGIN-RECORD
-               PERFORM MENU
+               PERFORM MAIN-MENU
                EXIT PARAGRAPH
            END-IF
 
            MOVE 'N' TO WS-TARGET-FOUND
-           MOVE 'N' TO WS-EOF-FLAG
            OPEN INPUT ACCOUNT-FILE
-           PERFORM UNTIL WS-EOF-FLAG = 'Y'
-               READ ACCOUNT-FILE
-                   AT END
-                       MOVE 'Y' TO WS-EOF-FLAG
-                   NOT AT END
-                       IF FUNCTION TRIM(ACCOUNT-NO) =
-                          FUNCTION TRIM(WS-TARGET-ACCNO)
-                          MOVE 'Y'     TO WS-TARGET-FOUND
-                          MOVE BALANCE TO TARGET-CURR-BAL
-                          EXIT PERFORM
-                       END-IF
-               END-READ
-           END-PERFORM
+           MOVE WS-TARGET-ACCNO TO ACCOUNT-NO
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE 'Y'          TO WS-TARGET-FOUND
+                   MOVE BALANCE      TO TARGET-CURR-BAL
+                   MOVE ACCOUNT-NAME TO WS-TARGET-NAME
+           END-READ
            CLOSE ACCOUNT-FILE
 
            IF WS-TARGET-FOUND NOT = 'Y'
@@ -385,7 +539,7 @@
                DISPLAY "PRESS ENTER TO RETURN MENU..."
                ACCEPT DUMMY
                PERFORM RESTORE-LOGIN-RECORD
-               PERFORM MENU
+               PERFORM MAIN-MENU
                EXIT PARAGRAPH
            END-IF
 
@@ -400,7 +554,7 @@
                DISPLAY "PRESS ENTER TO RETURN MENU..."
                ACCEPT DUMMY
                PERFORM RESTORE-LOGIN-RECORD
-               PERFORM MENU
+               PERFORM MAIN-MENU
                EXIT PARAGRAPH
            END-IF
            MOVE ACCOUNT-NUMBER TO WS-SAVED-ACCNO
@@ -413,16 +567,33 @@
 
            PERFORM UPDATE-ACCOUNT-FILE
 
+           *> รีเฟรช DISPLAY-BALANCE เป็นยอดใหม่ของบัญชีที่รับเงิน
+           *> ก่อนเข้า TRANSLOG เพราะ TRANSLOG ดึง TRANSLOG-BALANCE
+           *> จาก DISPLAY-BALANCE ไม่ใช่จาก BALANCE โดยตรง
+           MOVE TARGET-BALANCE TO DISPLAY-BALANCE
+
            MOVE 'D' TO WS-TYPE.
            PERFORM TRANSLOG.
 
+           MOVE WS-TARGET-ACCNO TO TRANSFER-TO-ACCOUNT
+           MOVE WS-TARGET-NAME  TO TRANSFER-TO-NAME
+           MOVE WS-AMOUNT       TO TRANSFER-AMOUNT
+
+           DISPLAY " ".
+           DISPLAY "DO YOU WANT RECIEPT ? (Y/N)"
+           ACCEPT ANSWER-RECEIPT
+           IF ANSWER-RECEIPT = 'Y' AND ANSWER-RECEIPT NOT = 'y'
+               PERFORM PRINT-DEPOSIT-OTHER-RECEIPT
+           END-IF.
+
            *> คืนค่ากลับเป็นของผู้ล็อกอิน
            MOVE WS-SAVED-ACCNO TO ACCOUNT-NUMBER
            MOVE WS-SAVED-BAL   TO BALANCE
 
            DISPLAY "----------------------------------------"
            DISPLAY "DEPOSITED TO     : " WS-TARGET-ACCNO
-           DISPLAY "AMOUNT           : " WS-AMOUNT-DISP "Bath"
+           DISPLAY "AMOUNT           : " WS-AMOUNT-DISP
+               " " FUNCTION TRIM(CURRENCY-CODE)
            DISPLAY "STATUS           : SUCCESSFUL"
            PERFORM FORMAT-DATE-TIME
 
@@ -431,15 +602,94 @@
 
            DISPLAY "PRESS ENTER TO RETURN MENU..."
            ACCEPT DUMMY
-           PERFORM MENU.
+           PERFORM MAIN-MENU.
        RESTORE-LOGIN-RECORD.
            MOVE WS-SAVED-ACCNO-FILE TO ACCOUNT-NO
            MOVE WS-SAVED-NAME       TO ACCOUNT-NAME
            MOVE WS-SAVED-PIN        TO PIN
+           MOVE WS-SAVED-CURRENCY   TO CURRENCY-CODE
            MOVE WS-SAVED-BAL        TO BALANCE
            MOVE WS-SAVED-ACCNO      TO ACCOUNT-NUMBER
            MOVE BALANCE             TO DISPLAY-BALANCE
            EXIT PARAGRAPH.
+
+       CHANGE-PIN.
+           DISPLAY "----------------------------------------".
+           DISPLAY "---------WELCOME " ACCOUNT-NAME "--------".
+           DISPLAY "---------------CHANGE PIN---------------".
+           DISPLAY "ENTER CURRENT PIN : ".
+           ACCEPT WS-CURRENT-PIN-ENTRY.
+           IF FUNCTION TRIM(WS-CURRENT-PIN-ENTRY) NOT =
+              FUNCTION TRIM(PIN)
+               DISPLAY "INCORRECT PIN"
+               DISPLAY "PRESS ENTER TO RETURN MENU..."
+               ACCEPT DUMMY
+               PERFORM MAIN-MENU EXIT PARAGRAPH
+           END-IF
+
+           DISPLAY "ENTER NEW PIN (4 DIGITS) : "
+           ACCEPT WS-NEW-PIN-ENTRY
+           IF FUNCTION LENGTH(FUNCTION TRIM(WS-NEW-PIN-ENTRY)) NOT = 4
+               DISPLAY "PIN MUST BE EXACTLY 4 DIGITS!"
+               DISPLAY "PRESS ENTER TO RETURN MENU..."
+               ACCEPT DUMMY
+               PERFORM MAIN-MENU EXIT PARAGRAPH
+           END-IF
+
+           DISPLAY "CONFIRM NEW PIN : "
+           ACCEPT WS-CONFIRM-PIN-ENTRY
+           IF FUNCTION TRIM(WS-CONFIRM-PIN-ENTRY) NOT =
+              FUNCTION TRIM(WS-NEW-PIN-ENTRY)
+               DISPLAY "NEW PIN CONFIRMATION DID NOT MATCH"
+               DISPLAY "PRESS ENTER TO RETURN MENU..."
+               ACCEPT DUMMY
+               PERFORM MAIN-MENU EXIT PARAGRAPH
+           END-IF
+
+           MOVE WS-NEW-PIN-ENTRY TO PIN
+           PERFORM UPDATE-ACCOUNT-FILE
+
+           DISPLAY "----------------------------------------"
+           DISPLAY "STATUS           : PIN CHANGE SUCCESSFUL"
+           PERFORM FORMAT-DATE-TIME
+
+           DISPLAY "PRESS ENTER TO RETURN MENU..."
+           ACCEPT DUMMY
+           PERFORM MAIN-MENU.
+
+      *>  บันทึกการใส่ PIN ผิด และล็อคบัญชีเมื่อครบจำนวนที่กำหนด
+       RECORD-FAILED-LOGIN.
+           ADD 1 TO ACCOUNT-FAILED-LOGINS
+           IF ACCOUNT-FAILED-LOGINS >= WS-MAX-FAILED-LOGINS
+               MOVE 'Y' TO ACCOUNT-LOCKED
+               DISPLAY "TOO MANY FAILED ATTEMPTS - ACCOUNT LOCKED."
+           END-IF
+           PERFORM UPDATE-LOGIN-SECURITY-FIELDS.
+
+       RESET-FAILED-LOGINS.
+           IF ACCOUNT-FAILED-LOGINS NOT = 0
+               MOVE 0 TO ACCOUNT-FAILED-LOGINS
+               PERFORM UPDATE-LOGIN-SECURITY-FIELDS
+           END-IF.
+
+      *>  เขียนจำนวนครั้งที่ผิด/สถานะล็อคกลับไปยัง ACCOUNT-FILE
+       UPDATE-LOGIN-SECURITY-FIELDS.
+           MOVE ACCOUNT-FAILED-LOGINS TO WS-NEW-FAILED-LOGINS
+           MOVE ACCOUNT-LOCKED        TO WS-NEW-LOCKED
+
+           OPEN I-O ACCOUNT-FILE
+           MOVE ACCOUNT-NUMBER TO ACCOUNT-NO
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   DISPLAY "ACCOUNT RECORD NOT FOUND FOR UPDATE"
+               NOT INVALID KEY
+                   MOVE WS-NEW-FAILED-LOGINS TO ACCOUNT-FAILED-LOGINS
+                   MOVE WS-NEW-LOCKED        TO ACCOUNT-LOCKED
+                   REWRITE ACCOUNT-RECORD
+           END-READ
+           CLOSE ACCOUNT-FILE
+           EXIT PARAGRAPH.
+
        TRANSLOG.
 
            OPEN EXTEND TRANSLOG-FILE
@@ -448,6 +698,7 @@
                PERFORM TRANSLOG-FORMAT-DATE-TIME
 
                MOVE WS-TYPE TO TRANSLOG-TYPE
+               MOVE WS-AMOUNT TO TRANSLOG-AMOUNT
                MOVE DISPLAY-BALANCE TO TRANSLOG-BALANCE
                WRITE TRANSLOG-RECORD
            CLOSE TRANSLOG-FILE.
@@ -458,59 +709,48 @@
            MOVE TRANSLOG-CURRENT-DATE TO TRANSLOG-DATE
            MOVE TRANSLOG-CURRENT-TIME TO TRANSLOG-TIME.
 
-       UPDATE-ACCOUNT-FILE.
-           MOVE BALANCE TO WS-NEW-BALANCE
+      *>  รวมยอดกดเงินของบัญชีนี้ในวันนี้ จาก TRANSLOG-FILE
+       CALC-DAILY-WITHDRAWN.
+           MOVE 0 TO WS-DAILY-WITHDRAWN-TOTAL
+           MOVE FUNCTION CURRENT-DATE TO TRANSLOG-CURRENT-DATE-TIME
+           MOVE TRANSLOG-CURRENT-DATE TO WS-TODAY-DATE
 
-           OPEN INPUT  ACCOUNT-FILE
-           OPEN OUTPUT ACCOUNT-TMP
-           MOVE 'N' TO WS-EOF2-FLAG
-           PERFORM UNTIL WS-EOF2-FLAG = 'Y'
-               READ ACCOUNT-FILE
+           MOVE 'N' TO WS-EOF3-FLAG
+           OPEN INPUT TRANSLOG-FILE
+           PERFORM UNTIL WS-EOF3-FLAG = 'Y'
+               READ TRANSLOG-FILE
                    AT END
-                       MOVE 'Y' TO WS-EOF2-FLAG
+                       MOVE 'Y' TO WS-EOF3-FLAG
                    NOT AT END
-
-                       MOVE ACCOUNT-NO       TO TEMP-ACCOUNT-NO
-                       MOVE PIN              TO TEMP-PIN
-                       MOVE ACCOUNT-NAME     TO TEMP-ACCOUNT-NAME
-
-
-                       IF ACCOUNT-NO = ACCOUNT-NUMBER
-                          MOVE WS-NEW-BALANCE TO TEMP-BALANCE
-                       ELSE
-                          MOVE BALANCE        TO TEMP-BALANCE
+                       IF FUNCTION TRIM(TRANSLOG-ACCOUNT-NO) =
+                          FUNCTION TRIM(ACCOUNT-NUMBER)
+                          AND TRANSLOG-TYPE = 'W'
+                          AND TRANSLOG-DATE = WS-TODAY-DATE
+                          ADD TRANSLOG-AMOUNT
+                              TO WS-DAILY-WITHDRAWN-TOTAL
                        END-IF
-
-                       WRITE ACCOUNT-TMP-RECORD
-               END-READ
-              END-PERFORM
-           CLOSE ACCOUNT-FILE
-           CLOSE ACCOUNT-TMP
-
-           OPEN INPUT  ACCOUNT-TMP
-           OPEN OUTPUT ACCOUNT-FILE
-           MOVE 'N' TO WS-EOF2-FLAG
-           PERFORM UNTIL WS-EOF2-FLAG = 'Y'
-               READ ACCOUNT-TMP
-                   AT END
-                       MOVE 'Y' TO WS-EOF2-FLAG
-                   NOT AT END
-                       MOVE TEMP-ACCOUNT-NO     TO ACCOUNT-NO
-                       MOVE TEMP-PIN            TO PIN
-                       MOVE TEMP-ACCOUNT-NAME   TO ACCOUNT-NAME
-                       MOVE TEMP-BALANCE        TO BALANCE
-                       WRITE ACCOUNT-RECORD
                END-READ
            END-PERFORM
+           CLOSE TRANSLOG-FILE.
 
-           CLOSE ACCOUNT-TMP
+       UPDATE-ACCOUNT-FILE.
+           MOVE BALANCE TO WS-NEW-BALANCE
+           MOVE PIN     TO WS-NEW-PIN
+
+           OPEN I-O ACCOUNT-FILE
+           MOVE ACCOUNT-NUMBER TO ACCOUNT-NO
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   DISPLAY "ACCOUNT RECORD NOT FOUND FOR UPDATE"
+               NOT INVALID KEY
+                   MOVE WS-NEW-BALANCE TO BALANCE
+                   MOVE WS-NEW-PIN     TO PIN
+                   REWRITE ACCOUNT-RECORD
+           END-READ
            CLOSE ACCOUNT-FILE
 
            EXIT PARAGRAPH.
 
-           CLOSE ACCOUNT-FILE
-           CLOSE ACCOUNT-TMP.
-
 
        TRANSFER.
            DISPLAY "----------------------------------------".
@@ -524,7 +764,7 @@
                DISPLAY "ACCOUNT NUMBER must be exactly 10 digits!"
                DISPLAY "PRESS ENTER TO RETURN MENU..."
                ACCEPT DUMMY
-               PERFORM MENU
+               PERFORM MAIN-MENU
            END-IF.
 
                DISPLAY "ENTER AMOUNT TO TRANSFER : ".
@@ -534,7 +774,7 @@
                DISPLAY "INVALID AMOUNT MUST BE > 0"
                DISPLAY "PRESS ENTER TO RETURN MENU..."
                ACCEPT DUMMY
-               PERFORM MENU
+               PERFORM MAIN-MENU
            END-IF.
 
                IF WS-AMOUNT > BALANCE
@@ -542,7 +782,18 @@
                DISPLAY "CURRENT BALANCE : " DISPLAY-BALANCE
                DISPLAY "PRESS ENTER TO RETURN MENU..."
                ACCEPT DUMMY
-               PERFORM MENU
+               PERFORM MAIN-MENU
+           END-IF.
+
+               COMPUTE WS-PROJECTED-BALANCE = BALANCE - WS-AMOUNT
+               IF WS-PROJECTED-BALANCE < MIN-BALANCE
+               DISPLAY "TRANSFER WOULD DROP BALANCE BELOW THE "
+               DISPLAY "ACCOUNT'S REQUIRED MINIMUM BALANCE "
+               MOVE MIN-BALANCE TO DISPLAY-BALANCE
+               DISPLAY "MINIMUM BALANCE REQUIRED : " DISPLAY-BALANCE
+               DISPLAY "PRESS ENTER TO RETURN MENU..."
+               ACCEPT DUMMY
+               PERFORM MAIN-MENU
            END-IF.
 
                *> Confirm Transfer
@@ -556,71 +807,103 @@
                DISPLAY "CANCELLED TRANSFER"
                DISPLAY "PRESS ENTER TO RETURN MENU..."
                ACCEPT DUMMY
-               PERFORM MENU
+               PERFORM MAIN-MENU
            END-IF.
 
                PERFORM UPDATE-TRANSFER-ACCOUNT-FILE
 
                *> Update display balance
            MOVE BALANCE TO DISPLAY-BALANCE
+
+               *> Log the transfer into TRANSLOG-FILE for both sides
+           MOVE 'T' TO WS-TYPE
+           PERFORM TRANSLOG
+
+           MOVE ACCOUNT-NUMBER TO WS-SAVED-ACCNO
+           MOVE FUNCTION TRIM(WS-RECEIVER-NO) TO ACCOUNT-NUMBER
+           MOVE WS-RECEIVER-NEW-BALANCE TO DISPLAY-BALANCE
+           PERFORM TRANSLOG
+           MOVE WS-SAVED-ACCNO TO ACCOUNT-NUMBER
+           MOVE BALANCE TO DISPLAY-BALANCE
+
            DISPLAY "----------------------------------------"
            DISPLAY "TRANSFER SUCCESSFUL"
-           DISPLAY "TRANSFERRED AMOUNT   : " WS-AMOUNT-DISP " Bath"
-           DISPLAY "NEW BALANCE          : " DISPLAY-BALANCE " Bath"
+           DISPLAY "TRANSFERRED AMOUNT   : " WS-AMOUNT-DISP
+               " " FUNCTION TRIM(CURRENCY-CODE)
+           DISPLAY "NEW BALANCE          : " DISPLAY-BALANCE
+               " " FUNCTION TRIM(CURRENCY-CODE)
            PERFORM FORMAT-DATE-TIME
 
+           MOVE FUNCTION TRIM(WS-RECEIVER-NO) TO TRANSFER-TO-ACCOUNT
+           MOVE WS-RECEIVER-NAME               TO TRANSFER-TO-NAME
+           MOVE WS-AMOUNT                       TO TRANSFER-AMOUNT
+
+           DISPLAY " ".
+           DISPLAY "DO YOU WANT RECIEPT ? (Y/N)"
+           ACCEPT ANSWER-RECEIPT
+           IF ANSWER-RECEIPT = 'Y' AND ANSWER-RECEIPT NOT = 'y'
+               PERFORM PRINT-TRANSFER-RECEIPT
+           END-IF.
+
                DISPLAY "PRESS ENTER TO RETURN MENU..."
            ACCEPT DUMMY
-       PERFORM MENU.
+       PERFORM MAIN-MENU.
 
        UPDATE-TRANSFER-ACCOUNT-FILE.
-       OPEN INPUT ACCOUNT-FILE
-           OPEN OUTPUT ACCOUNT-TMP
-           MOVE 'N' TO WS-EOF2-FLAG
+           MOVE ACCOUNT-NO     TO WS-SAVED-ACCNO-FILE
+           MOVE ACCOUNT-NAME   TO WS-SAVED-NAME
+           MOVE PIN            TO WS-SAVED-PIN
+           MOVE CURRENCY-CODE  TO WS-SAVED-CURRENCY
+
+           OPEN I-O ACCOUNT-FILE
+           MOVE ACCOUNT-NUMBER TO ACCOUNT-NO
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   DISPLAY "SOURCE ACCOUNT NOT FOUND"
+               NOT INVALID KEY
+                   SUBTRACT WS-AMOUNT FROM BALANCE
+                   MOVE BALANCE TO WS-SAVED-BAL
+                   REWRITE ACCOUNT-RECORD
+           END-READ
+
+           MOVE WS-RECEIVER-NO TO ACCOUNT-NO
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   DISPLAY "RECEIVER ACCOUNT NOT FOUND"
+               NOT INVALID KEY
+                   ADD WS-AMOUNT TO BALANCE
+                   MOVE BALANCE      TO WS-RECEIVER-NEW-BALANCE
+                   MOVE ACCOUNT-NAME TO WS-RECEIVER-NAME
+                   REWRITE ACCOUNT-RECORD
+           END-READ
+           CLOSE ACCOUNT-FILE
 
-           PERFORM UNTIL WS-EOF2-FLAG = 'Y'
-               READ ACCOUNT-FILE
-                   AT END
-                       MOVE 'Y' TO WS-EOF2-FLAG
-                   NOT AT END
-                       MOVE ACCOUNT-NO TO TEMP-ACCOUNT-NO
-                       MOVE PIN TO TEMP-PIN
-                       MOVE ACCOUNT-NAME TO TEMP-ACCOUNT-NAME
-                       MOVE BALANCE TO TEMP-BALANCE
+      *>  คืนค่า record ของบัญชีผู้โอน (ผู้ล็อกอิน) กลับมาไว้ใน FD
+           MOVE WS-SAVED-ACCNO-FILE TO ACCOUNT-NO
+           MOVE WS-SAVED-NAME       TO ACCOUNT-NAME
+           MOVE WS-SAVED-PIN        TO PIN
+           MOVE WS-SAVED-CURRENCY   TO CURRENCY-CODE
+           MOVE WS-SAVED-BAL        TO BALANCE
+           EXIT PARAGRAPH.
 
-                       IF ACCOUNT-NO = ACCOUNT-NUMBER
-                           SUBTRACT WS-AMOUNT FROM TEMP-BALANCE
-                       END-IF
+      *>  บันทึกใบบันทึกรายการลง RECEIPT-FILE ให้ทุกใบเสร็จ
+       WRITE-RECEIPT.
+           OPEN EXTEND RECEIPT-FILE
+               MOVE ACCOUNT-NUMBER TO RECEIPT-ACCOUNT-NO
 
-                       IF ACCOUNT-NO = WS-RECEIVER-NO
-                           ADD WS-AMOUNT TO TEMP-BALANCE
-                       END-IF
+               PERFORM RECEIPT-FORMAT-DATE-TIME
 
-                       WRITE ACCOUNT-TMP-RECORD
-               END-READ
-           END-PERFORM
-           CLOSE ACCOUNT-FILE
-           CLOSE ACCOUNT-TMP
+               MOVE WS-TYPE          TO RECEIPT-TYPE
+               MOVE WS-RECEIPT-AMOUNT TO RECEIPT-AMOUNT
+               MOVE BALANCE          TO RECEIPT-BALANCE
+               WRITE RECEIPT-RECORD
+           CLOSE RECEIPT-FILE.
 
-           OPEN INPUT ACCOUNT-TMP
-           OPEN OUTPUT ACCOUNT-FILE
-           MOVE 'N' TO WS-EOF2-FLAG
-
-           PERFORM UNTIL WS-EOF2-FLAG = 'Y'
-               READ ACCOUNT-TMP
-                   AT END
-                       MOVE 'Y' TO WS-EOF2-FLAG
-                   NOT AT END
-                       MOVE TEMP-ACCOUNT-NO TO ACCOUNT-NO
-                       MOVE TEMP-PIN TO PIN
-                       MOVE TEMP-ACCOUNT-NAME TO ACCOUNT-NAME
-                       MOVE TEMP-BALANCE TO BALANCE
-                       WRITE ACCOUNT-RECORD
-               END-READ
-           END-PERFORM
-           CLOSE ACCOUNT-TMP
-           CLOSE ACCOUNT-FILE
-           EXIT PARAGRAPH.
+      *>      แสตมเวลาใบบันทึกรายการ
+       RECEIPT-FORMAT-DATE-TIME.
+           MOVE FUNCTION CURRENT-DATE TO RECEIPT-CURRENT-DATE-TIME
+           MOVE RECEIPT-CURRENT-DATE TO RECEIPT-DATE
+           MOVE RECEIPT-CURRENT-TIME TO RECEIPT-TIME.
 
        PRINT-WITHDRAW-RECEIPT.
            DISPLAY "========================================"
@@ -632,14 +915,21 @@
            DISPLAY "----------------------------------------"
            MOVE WS-AMOUNT TO WS-AMOUNT-DISP
            MOVE WS-CURRENT-BALANCE TO DISPLAY-BALANCE
-           DISPLAY "WITHDRAWN: " WS-AMOUNT-DISP " BATH"
-           DISPLAY "REMAINING: " DISPLAY-BALANCE " BATH"
+           DISPLAY "WITHDRAWN: " WS-AMOUNT-DISP
+               " " FUNCTION TRIM(CURRENCY-CODE)
+           DISPLAY "REMAINING: " DISPLAY-BALANCE
+               " " FUNCTION TRIM(CURRENCY-CODE)
            PERFORM FORMAT-DATE-TIME
+
+           MOVE 'W' TO WS-TYPE
+           MOVE WS-AMOUNT TO WS-RECEIPT-AMOUNT
+           PERFORM WRITE-RECEIPT
+
            DISPLAY "========================================"
            DISPLAY "Would you like to make another transaction?(Y/N)"
            ACCEPT ANS
            IF ANS = 'Y' OR ANS = 'y'
-               PERFORM MENU
+               PERFORM MAIN-MENU
            ELSE IF ANS = 'N' OR ANs = 'n'
                STOP RUN
            END-IF.
@@ -651,18 +941,26 @@
            DISPLAY "FROM ACCOUNT NO : " DISPLAY-ACC-NO
            DISPLAY "ACCOUNT NAME    : " DISPLAY-ACC
            MOVE WS-AMOUNT TO WS-AMOUNT-DISP
-           DISPLAY "DEPOSIT AMOUNT  : " WS-AMOUNT-DISP " Bath"
+           DISPLAY "DEPOSIT AMOUNT  : " WS-AMOUNT-DISP
+               " " FUNCTION TRIM(CURRENCY-CODE)
            DISPLAY "TO ACCOUNT NO   : " TRANSFER-TO-ACCOUNT
            DISPLAY "ACCOUNT NAME    : " TRANSFER-TO-NAME
            MOVE TRANSFER-AMOUNT TO WS-AMOUNT-DISP
-           DISPLAY "CREDITED AMOUNT : " WS-AMOUNT-DISP " Bath"
+           DISPLAY "CREDITED AMOUNT : " WS-AMOUNT-DISP
+               " " FUNCTION TRIM(CURRENCY-CODE)
            MOVE WS-CURRENT-BALANCE TO DISPLAY-BALANCE
-           DISPLAY "NEW BALANCE     : " DISPLAY-BALANCE " Bath"
+           DISPLAY "NEW BALANCE     : " DISPLAY-BALANCE
+               " " FUNCTION TRIM(CURRENCY-CODE)
            DISPLAY "----------------------------------------"
+
+           MOVE 'D' TO WS-TYPE
+           MOVE WS-AMOUNT TO WS-RECEIPT-AMOUNT
+           PERFORM WRITE-RECEIPT
+
            DISPLAY "Would you like to make another transaction?(Y/N)"
            ACCEPT ANS
            IF ANS = 'Y' OR ANS = 'y'
-               PERFORM MENU
+               PERFORM MAIN-MENU
            ELSE IF ANS = 'N' OR ANs = 'n'
                STOP RUN
            END-IF.
@@ -677,14 +975,21 @@
            DISPLAY "----------------------------------------"
            MOVE WS-AMOUNT TO WS-AMOUNT-DISP
            MOVE WS-CURRENT-BALANCE TO DISPLAY-BALANCE
-           DISPLAY "DEPOSITED: " WS-AMOUNT-DISP " BATH"
-           DISPLAY "NEW BALANCE: " DISPLAY-BALANCE " BATH"
+           DISPLAY "DEPOSITED: " WS-AMOUNT-DISP
+               " " FUNCTION TRIM(CURRENCY-CODE)
+           DISPLAY "NEW BALANCE: " DISPLAY-BALANCE
+               " " FUNCTION TRIM(CURRENCY-CODE)
            PERFORM FORMAT-DATE-TIME
+
+           MOVE 'D' TO WS-TYPE
+           MOVE WS-AMOUNT TO WS-RECEIPT-AMOUNT
+           PERFORM WRITE-RECEIPT
+
            DISPLAY "========================================"
            DISPLAY "Would you like to make another transaction?(Y/N)"
            ACCEPT ANS
            IF ANS = 'Y' OR ANS = 'y'
-               PERFORM MENU
+               PERFORM MAIN-MENU
            ELSE IF ANS = 'N' OR ANs = 'n'
                STOP RUN
            END-IF.
@@ -699,14 +1004,21 @@
            DISPLAY "----------------------------------------"
            MOVE TRANSFER-AMOUNT TO WS-AMOUNT-DISP
            MOVE WS-CURRENT-BALANCE TO DISPLAY-BALANCE
-           DISPLAY "TRANSFERRED: " WS-AMOUNT-DISP " BATH"
-           DISPLAY "REMAINING: " DISPLAY-BALANCE " BATH"
+           DISPLAY "TRANSFERRED: " WS-AMOUNT-DISP
+               " " FUNCTION TRIM(CURRENCY-CODE)
+           DISPLAY "REMAINING: " DISPLAY-BALANCE
+               " " FUNCTION TRIM(CURRENCY-CODE)
            PERFORM FORMAT-DATE-TIME
+
+           MOVE 'T' TO WS-TYPE
+           MOVE TRANSFER-AMOUNT TO WS-RECEIPT-AMOUNT
+           PERFORM WRITE-RECEIPT
+
            DISPLAY "========================================"
            DISPLAY "Would you like to make another transaction?(Y/N)"
            ACCEPT ANS
            IF ANS = 'Y' OR ANS = 'y'
-               PERFORM MENU
+               PERFORM MAIN-MENU
            ELSE IF ANS = 'N' OR ANs = 'n'
                STOP RUN
            END-IF.
