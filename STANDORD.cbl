@@ -0,0 +1,189 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:     Batch-apply due recurring transfers from
+      *              SCHEDULE-FILE against the live ACCOUNT-FILE, using
+      *              the same balance-update and TRANSLOG-logging
+      *              behaviour TRANSFER uses interactively.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STANDORD.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE ASSIGN TO "ACCOUNT.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCOUNT-NO.
+           SELECT TRANSLOG-FILE ASSIGN TO "TRANSLOG.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SCHEDULE-FILE ASSIGN TO "SCHEDULE.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-FILE.
+       01  ACCOUNT-RECORD.
+           05 ACCOUNT-NO             PIC X(10).
+           05 PIN                    PIC X(4).
+           05 ACCOUNT-NAME           PIC X(20).
+           05 BALANCE                PIC 9(8)V99.
+           05 ACCOUNT-FAILED-LOGINS  PIC 9(1).
+           05 ACCOUNT-LOCKED         PIC X(1).
+           05 MIN-BALANCE            PIC 9(8)V99.
+           05 CURRENCY-CODE          PIC X(3).
+
+       FD  TRANSLOG-FILE.
+       01  TRANSLOG-RECORD.
+           05 TRANSLOG-ACCOUNT-NO       PIC X(10).
+           05 TRANSLOG-DATE             PIC 9(8).
+           05 TRANSLOG-TIME             PIC 9(6).
+           05 TRANSLOG-TYPE             PIC X(1).
+           05 TRANSLOG-AMOUNT           PIC 9(8)V99.
+           05 TRANSLOG-BALANCE          PIC 9(8)V99.
+
+      *>  บัญชีรายการโอนประจำ: บัญชีต้นทาง, ปลายทาง, จำนวนเงิน,
+      *>  วันที่ของเดือนที่ต้องโอน
+       FD  SCHEDULE-FILE.
+       01  SCHEDULE-RECORD.
+           05 SCHEDULE-FROM-ACCOUNT  PIC X(10).
+           05 SCHEDULE-TO-ACCOUNT    PIC X(10).
+           05 SCHEDULE-AMOUNT        PIC 9(8)V99.
+           05 SCHEDULE-DAY           PIC 9(2).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-FLAG          PIC X VALUE 'N'.
+
+       01  CURRENT-DATE-TIME.
+           05  CURRENT-YEAR    PIC 9(4).
+           05  CURRENT-MONTH   PIC 9(2).
+           05  CURRENT-DAY     PIC 9(2).
+           05  FILLER          PIC X(14).
+       01  WS-TODAY-DAY         PIC 9(2) VALUE 0.
+
+       01  TRANSLOG-CURRENT-DATE-TIME.
+           05  TRANSLOG-CURRENT-DATE  PIC 9(8).
+           05  TRANSLOG-CURRENT-TIME  PIC 9(6).
+
+       01  WS-PROJECTED-BALANCE PIC S9(8)V99 VALUE 0.
+       01  WS-FROM-FOUND         PIC X VALUE 'N'.
+       01  WS-TO-FOUND           PIC X VALUE 'N'.
+       01  WS-FROM-BALANCE       PIC 9(8)V99 VALUE 0.
+       01  WS-TO-BALANCE         PIC 9(8)V99 VALUE 0.
+
+       01  WS-SCHEDULE-COUNT    PIC 9(6) VALUE 0.
+       01  WS-APPLIED-COUNT     PIC 9(6) VALUE 0.
+       01  WS-NOT-DUE-COUNT     PIC 9(6) VALUE 0.
+       01  WS-REJECTED-COUNT    PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "==============================================".
+           DISPLAY "   STANDING ORDER BATCH - SCHEDULED TRANSFERS   ".
+           DISPLAY "==============================================".
+           PERFORM GET-TODAY-DAY
+
+           OPEN INPUT SCHEDULE-FILE
+           PERFORM UNTIL WS-EOF-FLAG = 'Y'
+               READ SCHEDULE-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       ADD 1 TO WS-SCHEDULE-COUNT
+                       IF SCHEDULE-DAY = WS-TODAY-DAY
+                           PERFORM APPLY-STANDING-ORDER
+                       ELSE
+                           ADD 1 TO WS-NOT-DUE-COUNT
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE SCHEDULE-FILE
+
+           DISPLAY " ".
+           DISPLAY "==============================================".
+           DISPLAY "SCHEDULED ORDERS ON FILE : " WS-SCHEDULE-COUNT.
+           DISPLAY "APPLIED TODAY            : " WS-APPLIED-COUNT.
+           DISPLAY "NOT DUE TODAY            : " WS-NOT-DUE-COUNT.
+           DISPLAY "REJECTED                 : " WS-REJECTED-COUNT.
+           DISPLAY "==============================================".
+
+           STOP RUN.
+
+       GET-TODAY-DAY.
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-TIME
+           MOVE CURRENT-DAY TO WS-TODAY-DAY.
+
+      *>  โอนเงินระหว่างบัญชีต้นทางและปลายทาง ใช้วิธีเดียวกันกับ
+      *>  UPDATE-TRANSFER-ACCOUNT-FILE ของ ATM-PROJECT: READ ตามคีย์
+      *>  แล้ว REWRITE ตรง ๆ โดยไม่ผ่านการ copy ทั้งไฟล์
+       APPLY-STANDING-ORDER.
+           MOVE 'N' TO WS-FROM-FOUND
+           MOVE 'N' TO WS-TO-FOUND
+
+           OPEN I-O ACCOUNT-FILE
+           MOVE SCHEDULE-FROM-ACCOUNT TO ACCOUNT-NO
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   DISPLAY SCHEDULE-FROM-ACCOUNT
+                       " -> SOURCE ACCOUNT NOT FOUND, SKIPPED"
+               NOT INVALID KEY
+                   COMPUTE WS-PROJECTED-BALANCE =
+                       BALANCE - SCHEDULE-AMOUNT
+                   IF SCHEDULE-AMOUNT > BALANCE
+                      OR WS-PROJECTED-BALANCE < MIN-BALANCE
+                       DISPLAY SCHEDULE-FROM-ACCOUNT
+                           " -> INSUFFICIENT FUNDS, SKIPPED"
+                   ELSE
+                       SUBTRACT SCHEDULE-AMOUNT FROM BALANCE
+                       MOVE BALANCE TO WS-FROM-BALANCE
+                       REWRITE ACCOUNT-RECORD
+                       MOVE 'Y' TO WS-FROM-FOUND
+                   END-IF
+           END-READ
+
+           IF WS-FROM-FOUND = 'Y'
+               MOVE SCHEDULE-TO-ACCOUNT TO ACCOUNT-NO
+               READ ACCOUNT-FILE
+                   INVALID KEY
+                       DISPLAY SCHEDULE-TO-ACCOUNT
+                           " -> DESTINATION ACCOUNT NOT FOUND"
+                   NOT INVALID KEY
+                       ADD SCHEDULE-AMOUNT TO BALANCE
+                       MOVE BALANCE TO WS-TO-BALANCE
+                       REWRITE ACCOUNT-RECORD
+                       MOVE 'Y' TO WS-TO-FOUND
+               END-READ
+           END-IF
+           CLOSE ACCOUNT-FILE
+
+           IF WS-FROM-FOUND = 'Y' AND WS-TO-FOUND = 'Y'
+               PERFORM LOG-STANDING-TRANSFER
+               ADD 1 TO WS-APPLIED-COUNT
+               DISPLAY SCHEDULE-FROM-ACCOUNT " -> "
+                   SCHEDULE-TO-ACCOUNT " APPLIED"
+           ELSE
+               ADD 1 TO WS-REJECTED-COUNT
+           END-IF.
+
+      *>  บันทึก TRANSLOG-FILE ทั้งฝั่งต้นทางและปลายทาง แบบเดียวกับ
+      *>  ที่ TRANSFER ใน ATM-PROJECT ทำ (WS-TYPE = 'T')
+       LOG-STANDING-TRANSFER.
+           PERFORM TRANSLOG-FORMAT-DATE-TIME
+
+           OPEN EXTEND TRANSLOG-FILE
+               MOVE SCHEDULE-FROM-ACCOUNT TO TRANSLOG-ACCOUNT-NO
+               MOVE TRANSLOG-CURRENT-DATE TO TRANSLOG-DATE
+               MOVE TRANSLOG-CURRENT-TIME TO TRANSLOG-TIME
+               MOVE 'T' TO TRANSLOG-TYPE
+               MOVE SCHEDULE-AMOUNT TO TRANSLOG-AMOUNT
+               MOVE WS-FROM-BALANCE TO TRANSLOG-BALANCE
+               WRITE TRANSLOG-RECORD
+
+               MOVE SCHEDULE-TO-ACCOUNT TO TRANSLOG-ACCOUNT-NO
+               MOVE WS-TO-BALANCE TO TRANSLOG-BALANCE
+               WRITE TRANSLOG-RECORD
+           CLOSE TRANSLOG-FILE.
+
+       TRANSLOG-FORMAT-DATE-TIME.
+           MOVE FUNCTION CURRENT-DATE TO TRANSLOG-CURRENT-DATE-TIME.
+       END PROGRAM STANDORD.
