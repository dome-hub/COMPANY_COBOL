@@ -0,0 +1,82 @@
+******************************************************************
+      * Author:      Payroll Extract
+      * Date:        2026
+      * Purpose:     Read EMPLOYEE-MASTER-FILE sequentially by EMP-ID
+      *              and write a fixed-width PAYROLL-EXTRACT-FILE in
+      *              the layout the outside payroll/tax processor
+      *              expects, so the roster no longer has to be
+      *              retyped into that system every pay cycle.
+      * Tectonics:   cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PAYEXTRC.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER-FILE ASSIGN TO "EMPLOYEE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMP-ID.
+           SELECT PAYROLL-EXTRACT-FILE ASSIGN TO "PAYROLL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPLOYEE-MASTER-FILE.
+       01 EMPLOYEE-MASTER-FILE-RECORD.
+           05 EMP-ID      PIC 9(5).
+           05 EMP-NAME    PIC X(30).
+           05 EMP-DEPART  PIC X(10).
+           05 EMP-SALARY  PIC 9(7)V99.
+
+      *  Fixed-width payroll extract: one line per employee, ID /
+      *  name / department / salary each in a fixed column position
+      *  (salary unpunctuated with an implied 2-decimal point, the
+      *  way the payroll vendor's import expects numeric amounts).
+       FD PAYROLL-EXTRACT-FILE.
+       01 PAYROLL-EXTRACT-RECORD.
+           05 PAY-EMP-ID      PIC 9(5).
+           05 PAY-EMP-NAME    PIC X(30).
+           05 PAY-EMP-DEPART  PIC X(10).
+           05 PAY-EMP-SALARY  PIC 9(7)V99.
+
+       WORKING-STORAGE SECTION.
+       01 WS-EOF-FLAG     PIC X VALUE 'N'.
+       01 WS-INDEX        PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "===================================================".
+           DISPLAY "      PAYROLL EXTRACT                              ".
+           DISPLAY "===================================================".
+
+           OPEN INPUT EMPLOYEE-MASTER-FILE.
+           OPEN OUTPUT PAYROLL-EXTRACT-FILE.
+
+           PERFORM UNTIL WS-EOF-FLAG = 'Y'
+               READ EMPLOYEE-MASTER-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       PERFORM WRITE-PAYROLL-EXTRACT-RECORD
+               END-READ
+           END-PERFORM.
+
+           CLOSE EMPLOYEE-MASTER-FILE.
+           CLOSE PAYROLL-EXTRACT-FILE.
+
+           DISPLAY "===================================================".
+           DISPLAY "RECORDS EXTRACTED: " WS-INDEX.
+           DISPLAY "===================================================".
+
+           STOP RUN.
+
+       WRITE-PAYROLL-EXTRACT-RECORD.
+           MOVE EMP-ID     TO PAY-EMP-ID
+           MOVE EMP-NAME   TO PAY-EMP-NAME
+           MOVE EMP-DEPART TO PAY-EMP-DEPART
+           MOVE EMP-SALARY TO PAY-EMP-SALARY
+           WRITE PAYROLL-EXTRACT-RECORD
+           ADD 1 TO WS-INDEX.
+       END PROGRAM PAYEXTRC.
