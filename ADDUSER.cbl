@@ -10,27 +10,77 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT ACCOUNT-FILE ASSIGN TO "ACCOUNT.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCOUNT-NO.
+      *>     รายการใบสมัครเปิดบัญชีเป็นชุด สำหรับโหมด batch
+           SELECT CUSTOMER-APPLICATION ASSIGN TO "APPLICATIONS.dat"
                ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD  ACCOUNT-FILE.
        01  ACCOUNT-RECORD.
-           05 ACCOUNT-NO       PIC X(10).
-           05 PIN              PIC X(4).
-           05 ACCOUNT-NAME     PIC X(20).
-           05 BALANCE          PIC 9(8)V99.
+           05 ACCOUNT-NO             PIC X(10).
+           05 PIN                    PIC X(4).
+           05 ACCOUNT-NAME           PIC X(20).
+           05 BALANCE                PIC 9(8)V99.
+           05 ACCOUNT-FAILED-LOGINS  PIC 9(1).
+           05 ACCOUNT-LOCKED         PIC X(1).
+           05 MIN-BALANCE            PIC 9(8)V99.
+           05 CURRENCY-CODE          PIC X(3).
+
+      *>  ใบสมัครเปิดบัญชีหนึ่งรายการต่อหนึ่งบรรทัด เรียงฟิลด์
+      *>  เหมือนที่ถาม ACCEPT ในโหมด interactive ทุกประการ
+       FD  CUSTOMER-APPLICATION.
+       01  CUSTOMER-APPLICATION-RECORD.
+           05 CA-ACCOUNT-NO           PIC X(10).
+           05 CA-PIN                  PIC X(4).
+           05 CA-ACCOUNT-NAME         PIC X(20).
+           05 CA-BALANCE              PIC 9(8)V99.
+           05 CA-MIN-BALANCE          PIC 9(8)V99.
+           05 CA-CURRENCY             PIC X(3).
 
        WORKING-STORAGE SECTION.
        01  WS-EOF-FLAG      PIC X VALUE 'N'.
+       01  WS-DUP-FOUND     PIC X VALUE 'N'.
+       01  WS-RUN-MODE      PIC X VALUE 'I'.
 
        01  WS-NEW-USER.
            05 WS-NEW-USER-ACCOUNT-NO      PIC X(10).
            05 WS-NEW-USER-PIN             PIC X(4).
            05 WS-NEW-USER-ACCOUNT-NAME    PIC X(20).
            05 WS-NEW-USER-BALANCE         PIC 9(8)V99.
+           05 WS-NEW-USER-FAILED-LOGINS   PIC 9(1) VALUE 0.
+           05 WS-NEW-USER-LOCKED          PIC X(1) VALUE 'N'.
+           05 WS-NEW-USER-MIN-BALANCE     PIC 9(8)V99.
+           05 WS-NEW-USER-CURRENCY        PIC X(3) VALUE 'THB'.
+
+      *>  ตัวนับสรุปผลของโหมด batch
+       01  WS-ADDED-COUNT     PIC 9(6) VALUE 0.
+       01  WS-REJECTED-COUNT  PIC 9(6) VALUE 0.
+
+      *>  สำหรับโหมด unlock: เลขบัญชีที่ teller ต้องการปลดล็อก
+       01  WS-UNLOCK-ACCOUNT-NO  PIC X(10).
+       01  WS-UNLOCK-FOUND       PIC X VALUE 'N'.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+            DISPLAY "ENTER MODE - (I)NTERACTIVE, (B)ATCH, (U)NLOCK : "
+            ACCEPT WS-RUN-MODE
+
+            EVALUATE WS-RUN-MODE
+                WHEN 'B' WHEN 'b'
+                    PERFORM BATCH-ADD-USERS
+                WHEN 'U' WHEN 'u'
+                    PERFORM UNLOCK-ACCOUNT
+                WHEN OTHER
+                    PERFORM INTERACTIVE-ADD-USER
+            END-EVALUATE
+
+            STOP RUN.
+
+      *>  เพิ่มผู้ใช้ใหม่ทีละคนแบบถามตอบ (เดิมของโปรแกรมนี้)
+       INTERACTIVE-ADD-USER.
             DISPLAY "ENTER NEW USER ACCOUNT : "
             ACCEPT WS-NEW-USER-ACCOUNT-NO
             DISPLAY "ENTER NEW USER PIN : "
@@ -39,11 +89,121 @@
             ACCEPT WS-NEW-USER-ACCOUNT-NAME
             DISPLAY "ENTER START MONEY : "
             ACCEPT WS-NEW-USER-BALANCE
+            DISPLAY "ENTER MINIMUM BALANCE : "
+            ACCEPT WS-NEW-USER-MIN-BALANCE
+            DISPLAY "ENTER CURRENCY CODE (E.G. THB) : "
+            ACCEPT WS-NEW-USER-CURRENCY
+            IF WS-NEW-USER-CURRENCY = SPACE
+                MOVE 'THB' TO WS-NEW-USER-CURRENCY
+            END-IF
 
-            OPEN EXTEND ACCOUNT-FILE
-            WRITE ACCOUNT-RECORD FROM WS-NEW-USER
-            CLOSE ACCOUNT-FILE
-            DISPLAY "ADDED NEW USER"
+            OPEN I-O ACCOUNT-FILE
+            PERFORM DUPLICATE-CHECK-AND-WRITE
+            IF WS-DUP-FOUND = 'Y'
+                DISPLAY "ACCOUNT NUMBER ALREADY EXISTS"
+            ELSE
+                DISPLAY "ADDED NEW USER"
+            END-IF
+            CLOSE ACCOUNT-FILE.
 
-            STOP RUN.
+      *>  เปิดบัญชีใหม่เป็นชุดจากไฟล์ CUSTOMER-APPLICATION ในครั้งเดียว
+      *>  แทนการถาม ACCEPT ทีละราย สำหรับวันเปิดสาขาใหม่ที่มีใบสมัคร
+      *>  มาเป็นกอง
+       BATCH-ADD-USERS.
+           MOVE 0 TO WS-ADDED-COUNT
+           MOVE 0 TO WS-REJECTED-COUNT
+           MOVE 'N' TO WS-EOF-FLAG
+
+           OPEN I-O ACCOUNT-FILE
+           OPEN INPUT CUSTOMER-APPLICATION
+           PERFORM UNTIL WS-EOF-FLAG = 'Y'
+               READ CUSTOMER-APPLICATION
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       PERFORM APPLY-CUSTOMER-APPLICATION
+               END-READ
+           END-PERFORM
+           CLOSE CUSTOMER-APPLICATION
+           CLOSE ACCOUNT-FILE
+
+           DISPLAY " ".
+           DISPLAY "==============================================".
+           DISPLAY "ACCOUNTS ADDED    : " WS-ADDED-COUNT.
+           DISPLAY "REJECTED DUPLICATE: " WS-REJECTED-COUNT.
+           DISPLAY "==============================================".
+
+      *>  แปลงรายการใบสมัครหนึ่งรายการเป็น ACCOUNT-RECORD แล้วเขียน
+       APPLY-CUSTOMER-APPLICATION.
+           MOVE CA-ACCOUNT-NO     TO WS-NEW-USER-ACCOUNT-NO
+           MOVE CA-PIN            TO WS-NEW-USER-PIN
+           MOVE CA-ACCOUNT-NAME   TO WS-NEW-USER-ACCOUNT-NAME
+           MOVE CA-BALANCE        TO WS-NEW-USER-BALANCE
+           MOVE 0                 TO WS-NEW-USER-FAILED-LOGINS
+           MOVE 'N'                TO WS-NEW-USER-LOCKED
+           MOVE CA-MIN-BALANCE    TO WS-NEW-USER-MIN-BALANCE
+           MOVE CA-CURRENCY       TO WS-NEW-USER-CURRENCY
+           IF WS-NEW-USER-CURRENCY = SPACE
+               MOVE 'THB' TO WS-NEW-USER-CURRENCY
+           END-IF
+
+           PERFORM DUPLICATE-CHECK-AND-WRITE
+
+           IF WS-DUP-FOUND = 'Y'
+               DISPLAY CA-ACCOUNT-NO " REJECTED - ALREADY EXISTS"
+               ADD 1 TO WS-REJECTED-COUNT
+           ELSE
+               DISPLAY CA-ACCOUNT-NO " ADDED"
+               ADD 1 TO WS-ADDED-COUNT
+           END-IF.
+
+      *>  เช็คซ้ำก่อนเพิ่ม ใช้วิธี keyed READ แบบเดียวกับที่ LOGIN
+      *>  ใน ATM-PROJECT ใช้ค้นหาบัญชีด้วย ACCOUNT-NO แล้วเขียนถ้า
+      *>  ไม่พบ ใช้ร่วมกันทั้งโหมด interactive และ batch
+       DUPLICATE-CHECK-AND-WRITE.
+           MOVE 'N' TO WS-DUP-FOUND
+           MOVE WS-NEW-USER-ACCOUNT-NO TO ACCOUNT-NO
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-DUP-FOUND
+           END-READ
+
+           IF WS-DUP-FOUND = 'N'
+               WRITE ACCOUNT-RECORD FROM WS-NEW-USER
+                   INVALID KEY
+                       MOVE 'Y' TO WS-DUP-FOUND
+               END-WRITE
+           END-IF.
+
+      *>  ปลดล็อกบัญชีที่ถูกล็อกจากการใส่ PIN ผิดเกินกำหนด สำหรับ
+      *>  teller/admin ใช้เคลียร์ ACCOUNT-LOCKED ด้วยมือ เพราะบัญชี
+      *>  ที่ล็อกแล้วไม่มีทางปลดล็อกเองได้จากฝั่ง ATM-PROJECT
+       UNLOCK-ACCOUNT.
+           MOVE 'N' TO WS-UNLOCK-FOUND
+           DISPLAY "ENTER ACCOUNT NUMBER TO UNLOCK : "
+           ACCEPT WS-UNLOCK-ACCOUNT-NO
+           MOVE WS-UNLOCK-ACCOUNT-NO TO ACCOUNT-NO
+
+           OPEN I-O ACCOUNT-FILE
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-UNLOCK-FOUND
+                   MOVE 'N' TO ACCOUNT-LOCKED
+                   MOVE 0   TO ACCOUNT-FAILED-LOGINS
+                   REWRITE ACCOUNT-RECORD
+                       INVALID KEY
+                           MOVE 'N' TO WS-UNLOCK-FOUND
+                   END-REWRITE
+           END-READ
+           CLOSE ACCOUNT-FILE
+
+           IF WS-UNLOCK-FOUND = 'Y'
+               DISPLAY "ACCOUNT " WS-UNLOCK-ACCOUNT-NO " UNLOCKED"
+           ELSE
+               DISPLAY "ACCOUNT NUMBER NOT FOUND - NOT UNLOCKED"
+           END-IF.
        END PROGRAM YOUR-PROGRAM-NAME.
