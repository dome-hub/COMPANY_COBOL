@@ -0,0 +1,155 @@
+******************************************************************
+      * Author:      Nightly Batch Driver
+      * Date:        2026
+      * Purpose:     Run the nightly job stream (account intake,
+      *              interest posting, end-of-day reconciliation) in
+      *              a fixed order with a checkpoint after each step,
+      *              so a restart after a failed step resumes at that
+      *              step instead of re-running earlier ones or
+      *              skipping later ones. This shop has no JCL
+      *              scheduler, so each step is invoked as an
+      *              external program via CALL "SYSTEM".
+      * Tectonics:   cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCHRUN.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *     checkpoint ของ job stream: ชื่อ step ล่าสุดที่ทำสำเร็จ
+           SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO "BATCHRUN.ckp"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CHECKPOINT-LAST-STEP  PIC X(10).
+
+       WORKING-STORAGE SECTION.
+       01  WS-LAST-STEP      PIC X(10) VALUE SPACE.
+       01  WS-STEP-OK        PIC X     VALUE 'Y'.
+       01  WS-ADDUSER-CMD    PIC X(40) VALUE "echo B | ./ADDUSER".
+       01  WS-INTEREST-CMD   PIC X(40) VALUE "./INTEREST".
+       01  WS-RECONCILE-CMD  PIC X(40) VALUE "./RECONCILE".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "===================================================".
+           DISPLAY "      NIGHTLY BATCH DRIVER                         ".
+           DISPLAY "===================================================".
+           PERFORM READ-CHECKPOINT
+
+           EVALUATE WS-LAST-STEP
+               WHEN "ADDUSER"
+                   DISPLAY "RESUMING AFTER ADDUSER STEP"
+                   GO TO STEP-INTEREST
+               WHEN "INTEREST"
+                   DISPLAY "RESUMING AFTER INTEREST STEP"
+                   GO TO STEP-RECONCILE
+               WHEN "RECONCILE"
+                   DISPLAY "PRIOR RUN ALREADY COMPLETED ALL STEPS"
+                   GO TO BATCH-DONE
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       STEP-ADDUSER.
+           PERFORM RUN-ADDUSER-STEP
+           IF WS-STEP-OK = 'N'
+               GO TO BATCH-ABORT
+           END-IF
+           MOVE "ADDUSER" TO WS-LAST-STEP
+           PERFORM SAVE-CHECKPOINT.
+
+       STEP-INTEREST.
+           PERFORM RUN-INTEREST-STEP
+           IF WS-STEP-OK = 'N'
+               GO TO BATCH-ABORT
+           END-IF
+           MOVE "INTEREST" TO WS-LAST-STEP
+           PERFORM SAVE-CHECKPOINT.
+
+       STEP-RECONCILE.
+           PERFORM RUN-RECONCILE-STEP
+           IF WS-STEP-OK = 'N'
+               GO TO BATCH-ABORT
+           END-IF
+           MOVE "RECONCILE" TO WS-LAST-STEP
+           PERFORM SAVE-CHECKPOINT
+           PERFORM CLEAR-CHECKPOINT
+           GO TO BATCH-DONE.
+
+       BATCH-ABORT.
+           DISPLAY "BATCH STEP FAILED - NEXT RUN WILL RESUME HERE"
+           GO TO BATCH-EXIT.
+
+       BATCH-DONE.
+           DISPLAY "NIGHTLY BATCH COMPLETED SUCCESSFULLY".
+
+       BATCH-EXIT.
+           STOP RUN.
+
+      *  โหลด checkpoint ของรันก่อนหน้า (ถ้ามี) เพื่อรู้ step ล่าสุด
+      *  ที่ทำสำเร็จ และจะเริ่ม step ต่อไปจากจุดนั้น
+       READ-CHECKPOINT.
+           MOVE SPACE TO WS-LAST-STEP
+           OPEN INPUT CHECKPOINT-FILE
+           READ CHECKPOINT-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE CHECKPOINT-LAST-STEP TO WS-LAST-STEP
+           END-READ
+           CLOSE CHECKPOINT-FILE.
+
+      *  บันทึก checkpoint ทับของเดิมหลัง step ล่าสุดทำสำเร็จ
+       SAVE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+               MOVE WS-LAST-STEP TO CHECKPOINT-LAST-STEP
+               WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+      *  ลบ checkpoint เมื่อ job stream ทำครบทุก step แล้ว เพื่อให้
+      *  รันครั้งถัดไปเริ่มใหม่ตั้งแต่ต้น
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+
+      *  STEP 1: รับบัญชีใหม่ทั้งชุดผ่าน ADDUSER โหมด batch
+       RUN-ADDUSER-STEP.
+           MOVE 'Y' TO WS-STEP-OK
+           DISPLAY " ".
+           DISPLAY "STEP: ACCOUNT INTAKE (ADDUSER)".
+           CALL "SYSTEM" USING WS-ADDUSER-CMD
+           IF RETURN-CODE NOT = 0
+               MOVE 'N' TO WS-STEP-OK
+               DISPLAY "ADDUSER STEP FAILED, RETURN CODE: "
+                   RETURN-CODE
+           END-IF.
+
+      *  STEP 2: ลงดอกเบี้ยประจำคืนผ่าน INTEREST
+       RUN-INTEREST-STEP.
+           MOVE 'Y' TO WS-STEP-OK
+           DISPLAY " ".
+           DISPLAY "STEP: INTEREST POSTING (INTEREST)".
+           CALL "SYSTEM" USING WS-INTEREST-CMD
+           IF RETURN-CODE NOT = 0
+               MOVE 'N' TO WS-STEP-OK
+               DISPLAY "INTEREST STEP FAILED, RETURN CODE: "
+                   RETURN-CODE
+           END-IF.
+
+      *  STEP 3: ตรวจสอบยอด end-of-day ผ่าน RECONCILE
+       RUN-RECONCILE-STEP.
+           MOVE 'Y' TO WS-STEP-OK
+           DISPLAY " ".
+           DISPLAY "STEP: END-OF-DAY RECONCILIATION (RECONCILE)".
+           CALL "SYSTEM" USING WS-RECONCILE-CMD
+           IF RETURN-CODE NOT = 0
+               MOVE 'N' TO WS-STEP-OK
+               DISPLAY "RECONCILE STEP FAILED, RETURN CODE: "
+                   RETURN-CODE
+           END-IF.
+       END PROGRAM BATCHRUN.
